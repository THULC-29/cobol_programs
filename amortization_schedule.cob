@@ -0,0 +1,86 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AMORTIZATIONSCHEDULE.
+
+      * Produces a year-by-year amortization schedule for a single
+      * loan, using the same PRINCIPAL/RATE/TIME-YEARS inputs as
+      * SIMPLEINTEREST. Each year's interest accrues onto the prior
+      * year's closing balance, the way a customer statement expects
+      * to see the balance grow over the life of the loan.
+      *
+      * Modification history:
+      * Added a call to AUDITLOG at STOP RUN to record the run in the
+      * shared audit trail, consistent with every other program in the
+      * suite.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY "loan_record.cpy".
+           COPY "audit_record.cpy".
+
+       01  I                  PIC 9(3).
+       01  WS-OPENING-BALANCE PIC 9(9)V99.
+       01  WS-CLOSING-BALANCE PIC 9(9)V99.
+
+       01  WS-SCHEDULE-LINE.
+           05  SL-YEAR             PIC ZZ9.
+           05  FILLER              PIC X(3) VALUE SPACES.
+           05  SL-OPENING-BALANCE  PIC ZZZZZZZZ9.99.
+           05  FILLER              PIC X(3) VALUE SPACES.
+           05  SL-YEAR-INTEREST    PIC ZZZZZZZZ9.99.
+           05  FILLER              PIC X(3) VALUE SPACES.
+           05  SL-CLOSING-BALANCE  PIC ZZZZZZZZ9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           DISPLAY "Enter Principal Amount: ".
+           ACCEPT WS-PRINCIPAL.
+
+           DISPLAY "Enter Rate of Interest: ".
+           ACCEPT WS-RATE.
+
+           DISPLAY "Enter Time (in years): ".
+           ACCEPT WS-TIME-YEARS.
+
+           MOVE WS-PRINCIPAL TO WS-OPENING-BALANCE
+
+           DISPLAY "YEAR   OPENING BAL   INTEREST   CLOSING BAL"
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-TIME-YEARS
+               PERFORM 1000-COMPUTE-YEAR
+               PERFORM 2000-PRINT-SCHEDULE-LINE
+               MOVE WS-CLOSING-BALANCE TO WS-OPENING-BALANCE
+           END-PERFORM
+
+           PERFORM 3000-WRITE-AUDIT-RECORD
+
+           STOP RUN.
+
+       1000-COMPUTE-YEAR.
+           COMPUTE WS-INTEREST ROUNDED =
+               (WS-OPENING-BALANCE * WS-RATE) / 100
+           COMPUTE WS-CLOSING-BALANCE =
+               WS-OPENING-BALANCE + WS-INTEREST.
+
+       2000-PRINT-SCHEDULE-LINE.
+           MOVE I                  TO SL-YEAR
+           MOVE WS-OPENING-BALANCE TO SL-OPENING-BALANCE
+           MOVE WS-INTEREST   TO SL-YEAR-INTEREST
+           MOVE WS-CLOSING-BALANCE TO SL-CLOSING-BALANCE
+           DISPLAY WS-SCHEDULE-LINE.
+
+       3000-WRITE-AUDIT-RECORD.
+           MOVE "AMORTIZATIONSCHEDULE" TO AL-PROGRAM-NAME
+           ACCEPT AL-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT AL-RUN-TIME FROM TIME
+
+           MOVE SPACES TO AL-INPUT-DESCRIPTION
+           STRING "PRINCIPAL=" WS-PRINCIPAL " YEARS=" WS-TIME-YEARS
+               DELIMITED BY SIZE INTO AL-INPUT-DESCRIPTION
+
+           MOVE SPACES TO AL-OUTPUT-DESCRIPTION
+           STRING "CLOSING BAL=" WS-CLOSING-BALANCE
+               DELIMITED BY SIZE INTO AL-OUTPUT-DESCRIPTION
+
+           MOVE "COMPLETE" TO AL-COMPLETION-STATUS
+
+           CALL "AUDITLOG" USING AUDIT-LOG-RECORD.
