@@ -1,16 +1,87 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PRINT100.
 
+      * Modification history:
+      * Generalized from a fixed 1-to-100 count into a parameter-
+      * driven sequence generator - start, end and step are now
+      * supplied at ACCEPT time instead of hardcoded, so the same
+      * program can hand out batch control numbers and test account
+      * numbers for other jobs.
+      * Each NUM is now also written to a sequence output file, so
+      * other batch steps can read the generated numbers as their
+      * own control-number feed instead of only seeing the DISPLAY.
+      * Added a call to AUDITLOG at STOP RUN to record the run in the
+      * shared audit trail.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEQUENCE-OUTPUT-FILE ASSIGN TO "SEQOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SEQUENCE-OUTPUT-FILE.
+       01  SEQUENCE-OUTPUT-RECORD  PIC 9(7).
+
        WORKING-STORAGE SECTION.
-       01  NUM  PIC 9(3) VALUE 1.
+       01  NUM       PIC 9(7).
+       01  WS-START  PIC 9(7) VALUE 1.
+       01  WS-END    PIC 9(7) VALUE 100.
+       01  WS-STEP   PIC 9(7) VALUE 1.
+       01  WS-GENERATED-COUNT PIC 9(7) VALUE ZERO.
+
+           COPY "audit_record.cpy".
 
        PROCEDURE DIVISION.
-           DISPLAY "Numbers from 1 to 100:".
+       0000-MAIN.
+           DISPLAY "Enter start value: ".
+           ACCEPT WS-START.
+
+           DISPLAY "Enter end value: ".
+           ACCEPT WS-END.
+
+           DISPLAY "Enter step value: ".
+           ACCEPT WS-STEP.
+
+           IF WS-STEP = ZERO
+               DISPLAY "STEP VALUE OF ZERO WOULD NEVER REACH THE "
+                   "END VALUE - USING 1 INSTEAD"
+               MOVE 1 TO WS-STEP
+           END-IF
+
+           OPEN OUTPUT SEQUENCE-OUTPUT-FILE
 
-           PERFORM UNTIL NUM > 100
+           MOVE WS-START TO NUM
+           DISPLAY "Numbers from ", WS-START, " to ", WS-END,
+               " by ", WS-STEP, ":"
+
+           PERFORM UNTIL NUM > WS-END
                DISPLAY NUM
-               ADD 1 TO NUM
+               WRITE SEQUENCE-OUTPUT-RECORD FROM NUM
+               ADD 1 TO WS-GENERATED-COUNT
+               ADD WS-STEP TO NUM
            END-PERFORM.
 
+           CLOSE SEQUENCE-OUTPUT-FILE.
+
+           PERFORM 9000-WRITE-AUDIT-RECORD.
+
            STOP RUN.
+
+       9000-WRITE-AUDIT-RECORD.
+           MOVE "PRINT100"           TO AL-PROGRAM-NAME
+           ACCEPT AL-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT AL-RUN-TIME FROM TIME
+
+           MOVE SPACES TO AL-INPUT-DESCRIPTION
+           STRING "START=" WS-START " END=" WS-END " STEP=" WS-STEP
+               DELIMITED BY SIZE INTO AL-INPUT-DESCRIPTION
+
+           MOVE SPACES TO AL-OUTPUT-DESCRIPTION
+           STRING "GENERATED=" WS-GENERATED-COUNT
+               DELIMITED BY SIZE INTO AL-OUTPUT-DESCRIPTION
+
+           MOVE "COMPLETE" TO AL-COMPLETION-STATUS
+
+           CALL "AUDITLOG" USING AUDIT-LOG-RECORD.
