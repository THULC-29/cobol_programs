@@ -0,0 +1,51 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITLOG.
+
+      * Modification history:
+      * Shared audit-trail writer - every program in the batch suite
+      * CALLs this subprogram at STOP RUN to append one audit record
+      * to the common AUDIT-LOG file, recording what it was given,
+      * what it computed, and how the run ended.
+      * Widened AUDIT-LOG-FILE-RECORD to match the full length of the
+      * audit line being written - it was truncating the completion
+      * status off the end of every record.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-FILE-RECORD       PIC X(131).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS              PIC XX.
+
+           COPY "audit_log_layout.cpy".
+
+       LINKAGE SECTION.
+           COPY "audit_record.cpy".
+
+       PROCEDURE DIVISION USING AUDIT-LOG-RECORD.
+       0000-MAIN.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+
+           MOVE AL-PROGRAM-NAME       TO AL-OUT-PROGRAM-NAME
+           MOVE AL-RUN-DATE           TO AL-OUT-RUN-DATE
+           MOVE AL-RUN-TIME           TO AL-OUT-RUN-TIME
+           MOVE AL-INPUT-DESCRIPTION  TO AL-OUT-INPUT-DESCRIPTION
+           MOVE AL-OUTPUT-DESCRIPTION TO AL-OUT-OUTPUT-DESCRIPTION
+           MOVE AL-COMPLETION-STATUS  TO AL-OUT-COMPLETION-STATUS
+
+           WRITE AUDIT-LOG-FILE-RECORD FROM WS-AUDIT-LINE
+
+           CLOSE AUDIT-LOG-FILE
+
+           GOBACK.
