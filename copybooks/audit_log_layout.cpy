@@ -0,0 +1,15 @@
+      * Physical layout of one line in the AUDIT-LOG-FILE, shared
+      * between AUDITLOG (which writes it) and any program that
+      * reads the audit trail back (e.g. MONTHRPT).
+       01  WS-AUDIT-LINE.
+           05  AL-OUT-PROGRAM-NAME         PIC X(20).
+           05  FILLER                      PIC X(1) VALUE SPACES.
+           05  AL-OUT-RUN-DATE             PIC 9(8).
+           05  FILLER                      PIC X(1) VALUE SPACES.
+           05  AL-OUT-RUN-TIME             PIC 9(8).
+           05  FILLER                      PIC X(1) VALUE SPACES.
+           05  AL-OUT-INPUT-DESCRIPTION    PIC X(40).
+           05  FILLER                      PIC X(1) VALUE SPACES.
+           05  AL-OUT-OUTPUT-DESCRIPTION   PIC X(40).
+           05  FILLER                      PIC X(1) VALUE SPACES.
+           05  AL-OUT-COMPLETION-STATUS    PIC X(10).
