@@ -0,0 +1,7 @@
+      * Shared batch-control-total record, written by SIMPLEINTEREST
+      * at the end of each run and read back by GLRECON to reconcile
+      * computed loan interest against the general ledger.
+       01  BATCH-CONTROL-RECORD.
+           05  BC-BATCH-NUMBER         PIC 9(7).
+           05  BC-CONTROL-TOTAL        PIC 9(11)V99.
+           05  BC-RECORD-COUNT         PIC 9(7).
