@@ -0,0 +1,14 @@
+      * Loan master record, keyed by loan number, maintained online
+      * by LOANMAINT (add/change/delete/inquire). Carries the same
+      * principal/rate/term/compounding fields as a LOAN-TRANS-FILE
+      * record plus a record status so a closed loan can be kept on
+      * file rather than physically removed.
+       01  LOAN-MASTER-RECORD.
+           05  LM-LOAN-NUMBER          PIC 9(6).
+           05  LM-PRINCIPAL            PIC 9(7)V99.
+           05  LM-RATE                 PIC 9(3)V99.
+           05  LM-TIME-YEARS           PIC 9(3)V99.
+           05  LM-COMPOUNDING-FREQ     PIC 9.
+           05  LM-RECORD-STATUS        PIC X(1).
+               88  LM-STATUS-ACTIVE        VALUE "A".
+               88  LM-STATUS-CLOSED        VALUE "C".
