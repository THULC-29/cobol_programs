@@ -0,0 +1,7 @@
+      * Shared loan principal/rate/term/interest fields used by every
+      * program in the loan-interest family, so field sizes and
+      * decimal places stay consistent across all of them.
+       01  WS-PRINCIPAL                PIC 9(7)V99.
+       01  WS-RATE                     PIC 9(3)V99.
+       01  WS-TIME-YEARS               PIC 9(3)V99.
+       01  WS-INTEREST                 PIC 9(9)V99.
