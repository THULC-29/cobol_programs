@@ -0,0 +1,20 @@
+      * Daily high/low/average summary lines written to FAHRRPT at the
+      * end of each CELSIUSTOFAHRENHEIT run, and read back by MONTHRPT
+      * to tie the management report out to the sensor log.
+       01  WS-SUMMARY-LINE-1.
+           05  FILLER                  PIC X(28) VALUE
+               "CELSIUS    HIGH/LOW/AVG   =".
+           05  SL1-HIGH                PIC -ZZ9.99.
+           05  FILLER                  PIC X(1) VALUE "/".
+           05  SL1-LOW                 PIC -ZZ9.99.
+           05  FILLER                  PIC X(1) VALUE "/".
+           05  SL1-AVG                 PIC -ZZ9.99.
+
+       01  WS-SUMMARY-LINE-2.
+           05  FILLER                  PIC X(28) VALUE
+               "FAHRENHEIT HIGH/LOW/AVG   =".
+           05  SL2-HIGH                PIC -ZZZ9.99.
+           05  FILLER                  PIC X(1) VALUE "/".
+           05  SL2-LOW                 PIC -ZZZ9.99.
+           05  FILLER                  PIC X(1) VALUE "/".
+           05  SL2-AVG                 PIC -ZZZ9.99.
