@@ -0,0 +1,10 @@
+      * Shared audit-trail record passed to AUDITLOG by every program
+      * in the batch suite at STOP RUN, so there is always a record of
+      * what a run was given, what it computed, and how it ended.
+       01  AUDIT-LOG-RECORD.
+           05  AL-PROGRAM-NAME         PIC X(20).
+           05  AL-RUN-DATE             PIC 9(8).
+           05  AL-RUN-TIME             PIC 9(8).
+           05  AL-INPUT-DESCRIPTION    PIC X(40).
+           05  AL-OUTPUT-DESCRIPTION   PIC X(40).
+           05  AL-COMPLETION-STATUS    PIC X(10).
