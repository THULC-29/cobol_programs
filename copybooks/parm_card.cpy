@@ -0,0 +1,15 @@
+      * Shared run-parameter record, filled in by PARMCARD from the
+      * run's PARMCARD control-card file (or with shop-standard
+      * defaults when no control card is supplied), so run-level
+      * settings do not have to be hardcoded or answered at an ACCEPT
+      * prompt on every run.
+       01  PARM-CARD-RECORD.
+           05  PC-RUN-DATE             PIC 9(8).
+           05  PC-RATE-CEILING         PIC 9(3)V99.
+           05  PC-SAFE-MIN-C           PIC S9(3)V9(2).
+           05  PC-SAFE-MAX-C           PIC S9(3)V9(2).
+           05  PC-MAX-SAFE-NUM         PIC 9(3).
+           05  PC-ROUNDING-RULE        PIC X(1).
+               88  PC-ROUND-NEAREST        VALUE "N".
+               88  PC-ROUND-TRUNCATE        VALUE "T".
+           05  PC-BATCH-NUMBER         PIC 9(7).
