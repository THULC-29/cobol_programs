@@ -0,0 +1,14 @@
+      * Grand-total trailer line written to INTRPT at the end of each
+      * SIMPLEINTEREST run, and read back by MONTHRPT to tie the
+      * management report's interest total out to the batch run.
+       01  WS-TOTAL-LINE.
+           05  FILLER                  PIC X(20) VALUE
+               "GRAND TOTAL INTEREST".
+           05  FILLER                  PIC X(5)  VALUE SPACES.
+           05  TL-GRAND-TOTAL          PIC ZZZZZZZZZZ9.99.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  FILLER                  PIC X(6) VALUE "LOANS=".
+           05  TL-LOAN-COUNT           PIC ZZZZZZ9.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  FILLER                  PIC X(9) VALUE "REJECTED=".
+           05  TL-REJECT-COUNT         PIC ZZZZZZ9.
