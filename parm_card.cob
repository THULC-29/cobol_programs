@@ -0,0 +1,74 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PARMCARD.
+
+      * Modification history:
+      * Shared control-card reader - every program in the batch suite
+      * CALLs this subprogram at the start of a run to pick up run
+      * date, the interest-rate validation ceiling, the safe sensor
+      * temperature range, the FACTORIAL overflow limit, the
+      * rounding rule and the loan-interest batch control number
+      * from a PARMCARD control-card file. When no control card is
+      * supplied, shop-standard defaults are applied so a run still
+      * has usable settings.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-CARD-FILE ASSIGN TO "PARMCARD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-CARD-FILE.
+       01  PARM-CARD-FILE-RECORD.
+           05  PCF-RUN-DATE            PIC 9(8).
+           05  PCF-RATE-CEILING        PIC 9(3)V99.
+           05  PCF-SAFE-MIN-C          PIC S9(3)V9(2)
+               SIGN IS LEADING SEPARATE CHARACTER.
+           05  PCF-SAFE-MAX-C          PIC S9(3)V9(2)
+               SIGN IS LEADING SEPARATE CHARACTER.
+           05  PCF-MAX-SAFE-NUM        PIC 9(3).
+           05  PCF-ROUNDING-RULE       PIC X(1).
+           05  PCF-BATCH-NUMBER        PIC 9(7).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS              PIC XX.
+
+       LINKAGE SECTION.
+           COPY "parm_card.cpy".
+
+       PROCEDURE DIVISION USING PARM-CARD-RECORD.
+       0000-MAIN.
+           OPEN INPUT PARM-CARD-FILE
+           IF WS-FILE-STATUS = "35"
+               PERFORM 1000-APPLY-DEFAULTS
+           ELSE
+               READ PARM-CARD-FILE
+                   AT END
+                       PERFORM 1000-APPLY-DEFAULTS
+                   NOT AT END
+                       PERFORM 1050-MOVE-FROM-CARD
+               END-READ
+               CLOSE PARM-CARD-FILE
+           END-IF
+
+           GOBACK.
+
+       1000-APPLY-DEFAULTS.
+           ACCEPT PC-RUN-DATE FROM DATE YYYYMMDD
+           MOVE 100.00 TO PC-RATE-CEILING
+           MOVE -20.00 TO PC-SAFE-MIN-C
+           MOVE 60.00  TO PC-SAFE-MAX-C
+           MOVE 19     TO PC-MAX-SAFE-NUM
+           MOVE "N"    TO PC-ROUNDING-RULE
+           MOVE 1      TO PC-BATCH-NUMBER.
+
+       1050-MOVE-FROM-CARD.
+           MOVE PCF-RUN-DATE      TO PC-RUN-DATE
+           MOVE PCF-RATE-CEILING  TO PC-RATE-CEILING
+           MOVE PCF-SAFE-MIN-C    TO PC-SAFE-MIN-C
+           MOVE PCF-SAFE-MAX-C    TO PC-SAFE-MAX-C
+           MOVE PCF-MAX-SAFE-NUM  TO PC-MAX-SAFE-NUM
+           MOVE PCF-ROUNDING-RULE TO PC-ROUNDING-RULE
+           MOVE PCF-BATCH-NUMBER  TO PC-BATCH-NUMBER.
