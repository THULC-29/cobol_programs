@@ -0,0 +1,228 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GLRECON.
+
+      * Modification history:
+      * New program - matches the batch control totals written by
+      * SIMPLEINTEREST (INTCTL) against the general-ledger extract
+      * for the same batch numbers (GLEXTR), and reports any batch
+      * whose computed interest total does not tie out to the
+      * amount posted to the ledger. Both input files are in
+      * ascending batch-number sequence, the usual match-merge
+      * convention for this shop. Ends with a call to AUDITLOG to
+      * record the run in the shared audit trail.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-CONTROL-FILE ASSIGN TO "INTCTL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT GL-EXTRACT-FILE ASSIGN TO "GLEXTR"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT GL-VARIANCE-FILE ASSIGN TO "GLVAR"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BATCH-CONTROL-FILE.
+           COPY "batch_control.cpy".
+
+       FD  GL-EXTRACT-FILE.
+       01  GL-EXTRACT-RECORD.
+           05  GL-BATCH-NUMBER         PIC 9(7).
+           05  GL-POSTED-AMOUNT        PIC 9(11)V99.
+
+       FD  GL-VARIANCE-FILE.
+       01  GL-VARIANCE-RECORD          PIC X(130).
+
+       WORKING-STORAGE SECTION.
+           COPY "audit_record.cpy".
+           COPY "parm_card.cpy".
+
+       01  WS-CONTROL-EOF-FLAG         PIC X VALUE "N".
+           88  END-OF-CONTROL-FILE         VALUE "Y".
+
+       01  WS-GL-EOF-FLAG              PIC X VALUE "N".
+           88  END-OF-GL-FILE               VALUE "Y".
+
+       01  WS-CONTROL-TOLERANCE        PIC 9(3)V99 VALUE 0.01.
+
+       01  WS-BATCH-COUNT              PIC 9(7) VALUE ZERO.
+       01  WS-MATCH-COUNT              PIC 9(7) VALUE ZERO.
+       01  WS-VARIANCE-COUNT           PIC 9(7) VALUE ZERO.
+       01  WS-UNMATCHED-COUNT          PIC 9(7) VALUE ZERO.
+
+       01  WS-VARIANCE-AMOUNT          PIC S9(11)V99.
+
+       01  WS-MATCH-LINE.
+           05  FILLER                  PIC X(10) VALUE "BATCH=".
+           05  ML-BATCH-NUMBER         PIC 9(7).
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  FILLER                  PIC X(15) VALUE
+               "COMPUTED TOTAL=".
+           05  ML-CONTROL-TOTAL        PIC ZZZZZZZZZZ9.99.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  FILLER                  PIC X(11) VALUE
+               "GL POSTED=".
+           05  ML-GL-AMOUNT            PIC ZZZZZZZZZZ9.99.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  FILLER                  PIC X(14) VALUE "RECONCILED OK".
+
+       01  WS-VARIANCE-LINE.
+           05  FILLER                  PIC X(10) VALUE "BATCH=".
+           05  VL-BATCH-NUMBER         PIC 9(7).
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  FILLER                  PIC X(15) VALUE
+               "COMPUTED TOTAL=".
+           05  VL-CONTROL-TOTAL        PIC ZZZZZZZZZZ9.99.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  FILLER                  PIC X(11) VALUE
+               "GL POSTED=".
+           05  VL-GL-AMOUNT            PIC ZZZZZZZZZZ9.99.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE "VARIANCE=".
+           05  VL-VARIANCE             PIC -ZZZZZZZZZZ9.99.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  FILLER                  PIC X(21) VALUE
+               "** OUT OF BALANCE **".
+
+       01  WS-UNMATCHED-LINE.
+           05  FILLER                  PIC X(10) VALUE "BATCH=".
+           05  UL-BATCH-NUMBER         PIC 9(7).
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  UL-REASON               PIC X(40).
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                  PIC X(14) VALUE
+               "BATCHES READ=".
+           05  TL-BATCH-COUNT          PIC ZZZZZZ9.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  FILLER                  PIC X(12) VALUE
+               "RECONCILED=".
+           05  TL-MATCH-COUNT          PIC ZZZZZZ9.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  FILLER                  PIC X(11) VALUE
+               "VARIANCES=".
+           05  TL-VARIANCE-COUNT       PIC ZZZZZZ9.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  FILLER                  PIC X(11) VALUE
+               "UNMATCHED=".
+           05  TL-UNMATCHED-COUNT      PIC ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-MATCH-BATCHES
+               UNTIL END-OF-CONTROL-FILE AND END-OF-GL-FILE
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           CALL "PARMCARD" USING PARM-CARD-RECORD
+
+           OPEN INPUT  BATCH-CONTROL-FILE
+           OPEN INPUT  GL-EXTRACT-FILE
+           OPEN OUTPUT GL-VARIANCE-FILE
+
+           PERFORM 1100-READ-CONTROL
+           PERFORM 1150-READ-GL-EXTRACT.
+
+       1100-READ-CONTROL.
+           READ BATCH-CONTROL-FILE
+               AT END SET END-OF-CONTROL-FILE TO TRUE
+           END-READ.
+
+       1150-READ-GL-EXTRACT.
+           READ GL-EXTRACT-FILE
+               AT END SET END-OF-GL-FILE TO TRUE
+           END-READ.
+
+       2000-MATCH-BATCHES.
+           EVALUATE TRUE
+               WHEN END-OF-CONTROL-FILE
+                   PERFORM 2300-UNMATCHED-GL
+               WHEN END-OF-GL-FILE
+                   PERFORM 2200-UNMATCHED-CONTROL
+               WHEN BC-BATCH-NUMBER < GL-BATCH-NUMBER
+                   PERFORM 2200-UNMATCHED-CONTROL
+               WHEN BC-BATCH-NUMBER > GL-BATCH-NUMBER
+                   PERFORM 2300-UNMATCHED-GL
+               WHEN OTHER
+                   PERFORM 2100-RECONCILE-BATCH
+           END-EVALUATE.
+
+       2100-RECONCILE-BATCH.
+           ADD 1 TO WS-BATCH-COUNT
+           COMPUTE WS-VARIANCE-AMOUNT =
+               BC-CONTROL-TOTAL - GL-POSTED-AMOUNT
+
+           IF WS-VARIANCE-AMOUNT > WS-CONTROL-TOLERANCE
+                   OR WS-VARIANCE-AMOUNT < (0 - WS-CONTROL-TOLERANCE)
+               ADD 1 TO WS-VARIANCE-COUNT
+               MOVE BC-BATCH-NUMBER  TO VL-BATCH-NUMBER
+               MOVE BC-CONTROL-TOTAL TO VL-CONTROL-TOTAL
+               MOVE GL-POSTED-AMOUNT TO VL-GL-AMOUNT
+               MOVE WS-VARIANCE-AMOUNT TO VL-VARIANCE
+               WRITE GL-VARIANCE-RECORD FROM WS-VARIANCE-LINE
+           ELSE
+               ADD 1 TO WS-MATCH-COUNT
+               MOVE BC-BATCH-NUMBER  TO ML-BATCH-NUMBER
+               MOVE BC-CONTROL-TOTAL TO ML-CONTROL-TOTAL
+               MOVE GL-POSTED-AMOUNT TO ML-GL-AMOUNT
+               WRITE GL-VARIANCE-RECORD FROM WS-MATCH-LINE
+           END-IF
+
+           PERFORM 1100-READ-CONTROL
+           PERFORM 1150-READ-GL-EXTRACT.
+
+       2200-UNMATCHED-CONTROL.
+           ADD 1 TO WS-UNMATCHED-COUNT
+           MOVE BC-BATCH-NUMBER TO UL-BATCH-NUMBER
+           MOVE "COMPUTED TOTAL WITH NO GL EXTRACT RECORD"
+               TO UL-REASON
+           WRITE GL-VARIANCE-RECORD FROM WS-UNMATCHED-LINE
+           PERFORM 1100-READ-CONTROL.
+
+       2300-UNMATCHED-GL.
+           ADD 1 TO WS-UNMATCHED-COUNT
+           MOVE GL-BATCH-NUMBER TO UL-BATCH-NUMBER
+           MOVE "GL EXTRACT RECORD WITH NO COMPUTED TOTAL"
+               TO UL-REASON
+           WRITE GL-VARIANCE-RECORD FROM WS-UNMATCHED-LINE
+           PERFORM 1150-READ-GL-EXTRACT.
+
+       3000-FINALIZE.
+           MOVE WS-BATCH-COUNT     TO TL-BATCH-COUNT
+           MOVE WS-MATCH-COUNT     TO TL-MATCH-COUNT
+           MOVE WS-VARIANCE-COUNT  TO TL-VARIANCE-COUNT
+           MOVE WS-UNMATCHED-COUNT TO TL-UNMATCHED-COUNT
+           WRITE GL-VARIANCE-RECORD FROM WS-TOTAL-LINE
+
+           PERFORM 3050-WRITE-AUDIT-RECORD
+
+           CLOSE BATCH-CONTROL-FILE
+           CLOSE GL-EXTRACT-FILE
+           CLOSE GL-VARIANCE-FILE.
+
+       3050-WRITE-AUDIT-RECORD.
+           MOVE "GLRECON"            TO AL-PROGRAM-NAME
+           MOVE PC-RUN-DATE TO AL-RUN-DATE
+           ACCEPT AL-RUN-TIME FROM TIME
+
+           MOVE SPACES TO AL-INPUT-DESCRIPTION
+           STRING "BATCHES=" WS-BATCH-COUNT
+               DELIMITED BY SIZE INTO AL-INPUT-DESCRIPTION
+
+           MOVE SPACES TO AL-OUTPUT-DESCRIPTION
+           STRING "OK=" WS-MATCH-COUNT " VAR=" WS-VARIANCE-COUNT
+               " UNM=" WS-UNMATCHED-COUNT
+               DELIMITED BY SIZE INTO AL-OUTPUT-DESCRIPTION
+
+           IF WS-VARIANCE-COUNT = ZERO AND WS-UNMATCHED-COUNT = ZERO
+               MOVE "COMPLETE" TO AL-COMPLETION-STATUS
+           ELSE
+               MOVE "EXCEPTION" TO AL-COMPLETION-STATUS
+           END-IF
+
+           CALL "AUDITLOG" USING AUDIT-LOG-RECORD.
