@@ -0,0 +1,369 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MONTHRPT.
+
+      * Modification history:
+      * New program - consolidated monthly management report. Reads
+      * back every record accumulated in the shared AUDIT-LOG file
+      * across a month's worth of runs of SIMPLEINTEREST,
+      * CELSIUSTOFAHRENHEIT, FACTORIAL, PRINT100, GLRECON and
+      * LOANMAINT, and produces one report with a section per
+      * subsystem (run count, exception count) and an overall
+      * control count, since the audit trail is the one record
+      * format already common to every program in the suite.
+      * Also reads back SIMPLEINTEREST's own interest report (INTRPT)
+      * and CELSIUSTOFAHRENHEIT's own sensor report (FAHRRPT) to pull
+      * each subsystem's own reported grand total interest and daily
+      * high/low/average temperatures into the management report, so
+      * the control counts tie back to each subsystem's own totals
+      * instead of only the shared audit trail. FACTORIAL has no
+      * accumulated batch output file of its own - it runs one
+      * calculation per invocation and its only persisted record is
+      * the audit-trail entry written at STOP RUN - so its section
+      * continues to be driven from the audit trail like PRINT100,
+      * GLRECON and LOANMAINT.
+      * Added an AMORTIZATIONSCHEDULE section alongside the others now
+      * that program also writes to the shared audit trail.
+      * AUDIT-LOG-FILE is never rotated, so 2000-TALLY-AUDIT-RECORD now
+      * only tallies an audit record whose AL-OUT-RUN-DATE falls in the
+      * same year and month as this run's own PC-RUN-DATE - without
+      * that filter the RUNS/EXCEPTIONS counts below were all-time
+      * cumulative totals since the suite's first run, not a monthly
+      * figure, even though the SUBSYSTEM TOTALS section underneath
+      * reflects only the latest INTRPT/FAHRRPT generation.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDITLOG-FILE-STATUS.
+
+           SELECT MANAGEMENT-REPORT-FILE ASSIGN TO "MGMTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT INTEREST-REPORT-FILE ASSIGN TO "INTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INTRPT-FILE-STATUS.
+
+           SELECT FAHRENHEIT-READINGS-FILE ASSIGN TO "FAHRRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FAHRRPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-FILE-RECORD       PIC X(131).
+
+       FD  MANAGEMENT-REPORT-FILE.
+       01  MANAGEMENT-REPORT-RECORD    PIC X(132).
+
+       FD  INTEREST-REPORT-FILE.
+       01  INTEREST-REPORT-RECORD      PIC X(80).
+
+       FD  FAHRENHEIT-READINGS-FILE.
+       01  FAHRENHEIT-READING-RECORD   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           COPY "audit_log_layout.cpy".
+           COPY "parm_card.cpy".
+           COPY "audit_record.cpy".
+           COPY "interest_report_total.cpy".
+           COPY "sensor_summary_lines.cpy".
+
+       01  WS-INTRPT-LINE              PIC X(80).
+       01  WS-FAHRRPT-LINE             PIC X(80).
+
+       01  WS-INTRPT-FILE-STATUS       PIC XX.
+       01  WS-FAHRRPT-FILE-STATUS      PIC XX.
+       01  WS-AUDITLOG-FILE-STATUS     PIC XX.
+
+       01  WS-INTRPT-EOF-FLAG          PIC X VALUE "N".
+           88  END-OF-INTRPT               VALUE "Y".
+       01  WS-FAHRRPT-EOF-FLAG         PIC X VALUE "N".
+           88  END-OF-FAHRRPT              VALUE "Y".
+
+       01  WS-FOUND-INTRPT-TOTAL       PIC X VALUE "N".
+           88  FOUND-INTRPT-TOTAL          VALUE "Y".
+       01  WS-FOUND-FAHRRPT-SUMMARY    PIC X VALUE "N".
+           88  FOUND-FAHRRPT-SUMMARY       VALUE "Y".
+
+       01  WS-EOF-FLAG                 PIC X VALUE "N".
+           88  END-OF-AUDIT-LOG            VALUE "Y".
+
+       01  WS-CONTROL-COUNT            PIC 9(7) VALUE ZERO.
+
+       01  WS-SIMPLEINTEREST-RUNS      PIC 9(5) VALUE ZERO.
+       01  WS-SIMPLEINTEREST-EXCEPT    PIC 9(5) VALUE ZERO.
+       01  WS-CELSIUS-RUNS             PIC 9(5) VALUE ZERO.
+       01  WS-CELSIUS-EXCEPT           PIC 9(5) VALUE ZERO.
+       01  WS-FACTORIAL-RUNS           PIC 9(5) VALUE ZERO.
+       01  WS-FACTORIAL-EXCEPT         PIC 9(5) VALUE ZERO.
+       01  WS-PRINT100-RUNS            PIC 9(5) VALUE ZERO.
+       01  WS-PRINT100-EXCEPT          PIC 9(5) VALUE ZERO.
+       01  WS-GLRECON-RUNS             PIC 9(5) VALUE ZERO.
+       01  WS-GLRECON-EXCEPT           PIC 9(5) VALUE ZERO.
+       01  WS-LOANMAINT-RUNS           PIC 9(5) VALUE ZERO.
+       01  WS-LOANMAINT-EXCEPT         PIC 9(5) VALUE ZERO.
+       01  WS-AMORT-RUNS               PIC 9(5) VALUE ZERO.
+       01  WS-AMORT-EXCEPT             PIC 9(5) VALUE ZERO.
+       01  WS-OTHER-RUNS                PIC 9(5) VALUE ZERO.
+
+       01  WS-PAGE-HEADING-1.
+           05  FILLER                  PIC X(40) VALUE
+               "LOAN/SENSOR/UTILITY BATCH SUITE".
+           05  FILLER                  PIC X(52) VALUE SPACES.
+           05  FILLER                  PIC X(17) VALUE
+               "MANAGEMENT REPORT".
+
+       01  WS-PAGE-HEADING-2.
+           05  FILLER                  PIC X(14) VALUE
+               "REPORT DATE: ".
+           05  PH2-RUN-DATE            PIC 9(8).
+           05  FILLER                  PIC X(110) VALUE SPACES.
+
+       01  WS-SECTION-HEADING.
+           05  FILLER                  PIC X(30) VALUE
+               "SUBSYSTEM".
+           05  FILLER                  PIC X(14) VALUE
+               "RUNS".
+           05  FILLER                  PIC X(14) VALUE
+               "EXCEPTIONS".
+
+       01  WS-SECTION-LINE.
+           05  SL-PROGRAM-NAME         PIC X(30).
+           05  SL-RUN-COUNT            PIC ZZZZ9.
+           05  FILLER                  PIC X(9) VALUE SPACES.
+           05  SL-EXCEPTION-COUNT      PIC ZZZZ9.
+
+       01  WS-CONTROL-LINE.
+           05  FILLER                  PIC X(30) VALUE
+               "TOTAL AUDIT RECORDS READ =".
+           05  CL-CONTROL-COUNT        PIC ZZZZZZ9.
+
+       01  WS-TIEOUT-HEADING.
+           05  FILLER                  PIC X(30) VALUE
+               "SUBSYSTEM TOTALS".
+
+       01  WS-NOT-AVAILABLE-LINE.
+           05  FILLER                  PIC X(30) VALUE SPACES.
+           05  FILLER                  PIC X(40) VALUE
+               "NOT AVAILABLE - NO RUN THIS PERIOD".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-TALLY-AUDIT-RECORD UNTIL END-OF-AUDIT-LOG
+           PERFORM 2500-READ-SUBSYSTEM-REPORTS
+           PERFORM 3000-PRINT-REPORT
+           PERFORM 4000-FINALIZE
+           PERFORM 4050-WRITE-AUDIT-RECORD
+           STOP RUN.
+
+      * AUDIT-LOG-FILE is an optional input the same way INTRPT and
+      * FAHRRPT are below - on a from-scratch system, before STEP010
+      * has ever run, AUDITLOG will not exist yet, so a FILE STATUS
+      * "35" on OPEN is treated as an empty audit trail instead of a
+      * hard OPEN failure.
+       1000-INITIALIZE.
+           CALL "PARMCARD" USING PARM-CARD-RECORD
+
+           OPEN INPUT  AUDIT-LOG-FILE
+           OPEN OUTPUT MANAGEMENT-REPORT-FILE
+
+           IF WS-AUDITLOG-FILE-STATUS = "35"
+               SET END-OF-AUDIT-LOG TO TRUE
+           ELSE
+               READ AUDIT-LOG-FILE INTO WS-AUDIT-LINE
+                   AT END SET END-OF-AUDIT-LOG TO TRUE
+               END-READ
+           END-IF.
+
+      * Only an audit record stamped with this run's own year and
+      * month is tallied - AUDIT-LOG-FILE is opened EXTEND and never
+      * rotated (see audit_log.cob), so without this filter the
+      * RUNS/EXCEPTIONS counts below would be all-time cumulative
+      * totals instead of this month's figure.
+       2000-TALLY-AUDIT-RECORD.
+           IF AL-OUT-RUN-DATE(1:6) = PC-RUN-DATE(1:6)
+               ADD 1 TO WS-CONTROL-COUNT
+
+               EVALUATE AL-OUT-PROGRAM-NAME
+                   WHEN "SIMPLEINTEREST"
+                       ADD 1 TO WS-SIMPLEINTEREST-RUNS
+                       IF AL-OUT-COMPLETION-STATUS NOT = "COMPLETE"
+                           ADD 1 TO WS-SIMPLEINTEREST-EXCEPT
+                       END-IF
+                   WHEN "CELSIUSTOFAHRENHEIT"
+                       ADD 1 TO WS-CELSIUS-RUNS
+                       IF AL-OUT-COMPLETION-STATUS NOT = "COMPLETE"
+                           ADD 1 TO WS-CELSIUS-EXCEPT
+                       END-IF
+                   WHEN "FACTORIAL"
+                       ADD 1 TO WS-FACTORIAL-RUNS
+                       IF AL-OUT-COMPLETION-STATUS NOT = "COMPLETE"
+                           ADD 1 TO WS-FACTORIAL-EXCEPT
+                       END-IF
+                   WHEN "PRINT100"
+                       ADD 1 TO WS-PRINT100-RUNS
+                       IF AL-OUT-COMPLETION-STATUS NOT = "COMPLETE"
+                           ADD 1 TO WS-PRINT100-EXCEPT
+                       END-IF
+                   WHEN "GLRECON"
+                       ADD 1 TO WS-GLRECON-RUNS
+                       IF AL-OUT-COMPLETION-STATUS NOT = "COMPLETE"
+                           ADD 1 TO WS-GLRECON-EXCEPT
+                       END-IF
+                   WHEN "LOANMAINT"
+                       ADD 1 TO WS-LOANMAINT-RUNS
+                       IF AL-OUT-COMPLETION-STATUS NOT = "COMPLETE"
+                           ADD 1 TO WS-LOANMAINT-EXCEPT
+                       END-IF
+                   WHEN "AMORTIZATIONSCHEDULE"
+                       ADD 1 TO WS-AMORT-RUNS
+                       IF AL-OUT-COMPLETION-STATUS NOT = "COMPLETE"
+                           ADD 1 TO WS-AMORT-EXCEPT
+                       END-IF
+                   WHEN OTHER
+                       ADD 1 TO WS-OTHER-RUNS
+               END-EVALUATE
+           END-IF
+
+           READ AUDIT-LOG-FILE INTO WS-AUDIT-LINE
+               AT END SET END-OF-AUDIT-LOG TO TRUE
+           END-READ.
+
+      * Either subsystem report may not exist yet for this period - a
+      * missing INTRPT or FAHRRPT is the same soft "not found" FILE
+      * STATUS "35" case every other optional file in this suite
+      * already handles, not a JCL allocation failure, so a period
+      * with no SIMPLEINTEREST or CELSIUSTOFAHRENHEIT run still
+      * produces a report, with "NOT AVAILABLE" in that section.
+       2500-READ-SUBSYSTEM-REPORTS.
+           OPEN INPUT INTEREST-REPORT-FILE
+           IF WS-INTRPT-FILE-STATUS NOT = "35"
+               PERFORM 2510-READ-INTRPT UNTIL END-OF-INTRPT
+               CLOSE INTEREST-REPORT-FILE
+           END-IF
+
+           OPEN INPUT FAHRENHEIT-READINGS-FILE
+           IF WS-FAHRRPT-FILE-STATUS NOT = "35"
+               PERFORM 2520-READ-FAHRRPT UNTIL END-OF-FAHRRPT
+               CLOSE FAHRENHEIT-READINGS-FILE
+           END-IF.
+
+       2510-READ-INTRPT.
+           READ INTEREST-REPORT-FILE INTO WS-INTRPT-LINE
+               AT END
+                   SET END-OF-INTRPT TO TRUE
+               NOT AT END
+                   IF WS-INTRPT-LINE(1:20) = "GRAND TOTAL INTEREST"
+                       MOVE WS-INTRPT-LINE TO WS-TOTAL-LINE
+                       SET FOUND-INTRPT-TOTAL TO TRUE
+                   END-IF
+           END-READ.
+
+       2520-READ-FAHRRPT.
+           READ FAHRENHEIT-READINGS-FILE INTO WS-FAHRRPT-LINE
+               AT END
+                   SET END-OF-FAHRRPT TO TRUE
+               NOT AT END
+                   IF WS-FAHRRPT-LINE(1:27) =
+                           "CELSIUS    HIGH/LOW/AVG   ="
+                       MOVE WS-FAHRRPT-LINE TO WS-SUMMARY-LINE-1
+                       SET FOUND-FAHRRPT-SUMMARY TO TRUE
+                   END-IF
+                   IF WS-FAHRRPT-LINE(1:27) =
+                           "FAHRENHEIT HIGH/LOW/AVG   ="
+                       MOVE WS-FAHRRPT-LINE TO WS-SUMMARY-LINE-2
+                   END-IF
+           END-READ.
+
+       3000-PRINT-REPORT.
+           MOVE PC-RUN-DATE TO PH2-RUN-DATE
+           WRITE MANAGEMENT-REPORT-RECORD FROM WS-PAGE-HEADING-1
+           WRITE MANAGEMENT-REPORT-RECORD FROM WS-PAGE-HEADING-2
+           MOVE SPACES TO MANAGEMENT-REPORT-RECORD
+           WRITE MANAGEMENT-REPORT-RECORD
+           WRITE MANAGEMENT-REPORT-RECORD FROM WS-SECTION-HEADING
+
+           MOVE "SIMPLEINTEREST"          TO SL-PROGRAM-NAME
+           MOVE WS-SIMPLEINTEREST-RUNS    TO SL-RUN-COUNT
+           MOVE WS-SIMPLEINTEREST-EXCEPT  TO SL-EXCEPTION-COUNT
+           WRITE MANAGEMENT-REPORT-RECORD FROM WS-SECTION-LINE
+
+           MOVE "CELSIUSTOFAHRENHEIT"     TO SL-PROGRAM-NAME
+           MOVE WS-CELSIUS-RUNS           TO SL-RUN-COUNT
+           MOVE WS-CELSIUS-EXCEPT         TO SL-EXCEPTION-COUNT
+           WRITE MANAGEMENT-REPORT-RECORD FROM WS-SECTION-LINE
+
+           MOVE "FACTORIAL"               TO SL-PROGRAM-NAME
+           MOVE WS-FACTORIAL-RUNS         TO SL-RUN-COUNT
+           MOVE WS-FACTORIAL-EXCEPT       TO SL-EXCEPTION-COUNT
+           WRITE MANAGEMENT-REPORT-RECORD FROM WS-SECTION-LINE
+
+           MOVE "PRINT100"                TO SL-PROGRAM-NAME
+           MOVE WS-PRINT100-RUNS          TO SL-RUN-COUNT
+           MOVE WS-PRINT100-EXCEPT        TO SL-EXCEPTION-COUNT
+           WRITE MANAGEMENT-REPORT-RECORD FROM WS-SECTION-LINE
+
+           MOVE "GLRECON"                 TO SL-PROGRAM-NAME
+           MOVE WS-GLRECON-RUNS           TO SL-RUN-COUNT
+           MOVE WS-GLRECON-EXCEPT         TO SL-EXCEPTION-COUNT
+           WRITE MANAGEMENT-REPORT-RECORD FROM WS-SECTION-LINE
+
+           MOVE "LOANMAINT"               TO SL-PROGRAM-NAME
+           MOVE WS-LOANMAINT-RUNS         TO SL-RUN-COUNT
+           MOVE WS-LOANMAINT-EXCEPT       TO SL-EXCEPTION-COUNT
+           WRITE MANAGEMENT-REPORT-RECORD FROM WS-SECTION-LINE
+
+           MOVE "AMORTIZATIONSCHEDULE"    TO SL-PROGRAM-NAME
+           MOVE WS-AMORT-RUNS             TO SL-RUN-COUNT
+           MOVE WS-AMORT-EXCEPT           TO SL-EXCEPTION-COUNT
+           WRITE MANAGEMENT-REPORT-RECORD FROM WS-SECTION-LINE
+
+           MOVE SPACES TO MANAGEMENT-REPORT-RECORD
+           WRITE MANAGEMENT-REPORT-RECORD
+
+           WRITE MANAGEMENT-REPORT-RECORD FROM WS-TIEOUT-HEADING
+
+           IF FOUND-INTRPT-TOTAL
+               WRITE MANAGEMENT-REPORT-RECORD FROM WS-TOTAL-LINE
+           ELSE
+               WRITE MANAGEMENT-REPORT-RECORD FROM WS-NOT-AVAILABLE-LINE
+           END-IF
+
+           IF FOUND-FAHRRPT-SUMMARY
+               WRITE MANAGEMENT-REPORT-RECORD FROM WS-SUMMARY-LINE-1
+               WRITE MANAGEMENT-REPORT-RECORD FROM WS-SUMMARY-LINE-2
+           ELSE
+               WRITE MANAGEMENT-REPORT-RECORD FROM WS-NOT-AVAILABLE-LINE
+           END-IF
+
+           MOVE SPACES TO MANAGEMENT-REPORT-RECORD
+           WRITE MANAGEMENT-REPORT-RECORD
+
+           MOVE WS-CONTROL-COUNT TO CL-CONTROL-COUNT
+           WRITE MANAGEMENT-REPORT-RECORD FROM WS-CONTROL-LINE.
+
+       4000-FINALIZE.
+           IF WS-AUDITLOG-FILE-STATUS NOT = "35"
+               CLOSE AUDIT-LOG-FILE
+           END-IF
+           CLOSE MANAGEMENT-REPORT-FILE.
+
+       4050-WRITE-AUDIT-RECORD.
+           MOVE "MONTHRPT"            TO AL-PROGRAM-NAME
+           MOVE PC-RUN-DATE TO AL-RUN-DATE
+           ACCEPT AL-RUN-TIME FROM TIME
+
+           MOVE SPACES TO AL-INPUT-DESCRIPTION
+           STRING "AUDIT RECORDS READ=" WS-CONTROL-COUNT
+               DELIMITED BY SIZE INTO AL-INPUT-DESCRIPTION
+
+           MOVE SPACES TO AL-OUTPUT-DESCRIPTION
+           STRING "SUBSYSTEMS REPORTED=6"
+               DELIMITED BY SIZE INTO AL-OUTPUT-DESCRIPTION
+
+           MOVE "COMPLETE" TO AL-COMPLETION-STATUS
+
+           CALL "AUDITLOG" USING AUDIT-LOG-RECORD.
