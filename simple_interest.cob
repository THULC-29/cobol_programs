@@ -1,25 +1,424 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SIMPLEINTEREST.
 
+      * Modification history:
+      * Batch conversion - reads LOAN-TRANS-FILE, one record per
+      * loan, and writes an interest report with a grand total.
+      * Added COMPOUNDING-FREQ mode so compound-interest loans are
+      * computed alongside simple-interest loans in the same run.
+      * Added input validation - loans failing the edit checks are
+      * written to a reject report with a reason instead of being
+      * computed and reported as if they were good.
+      * Switched PRINCIPAL/RATE/TIME-YEARS/INTEREST to the shared
+      * LOAN-RECORD copybook used across the loan-interest programs.
+      * Added a call to AUDITLOG at STOP RUN to record the run in the
+      * shared audit trail.
+      * Added checkpoint/restart - the last successfully processed
+      * loan number is written to a checkpoint file every N records,
+      * and a rerun skips loan-trans records already covered by the
+      * last checkpoint instead of reprocessing the whole file.
+      * Now picks up the run date, the rate validation ceiling and
+      * the rounding rule from a PARMCARD control card (via the
+      * shared PARMCARD subprogram) instead of using hardcoded
+      * values.
+      * Added a batch control total record, written to INTCTL at the
+      * end of each run, so the GL reconciliation job (GLRECON) can
+      * tie the computed interest total out to the general ledger.
+      * LOAN-TRANS-FILE is assumed to be in ascending loan-number
+      * sequence, the same match-merge convention this shop uses for
+      * GLRECON's inputs - the checkpoint/restart skip-ahead logic in
+      * 1060-SKIP-TO-RESTART-POINT relies on it to know when it has
+      * passed the last checkpointed loan number.
+      * The checkpoint record now also carries the batch number it was
+      * written under, so a checkpoint from an earlier batch is never
+      * mistaken for a restart point in the current run, and CHKPT is
+      * truncated at the end of every clean run so a finished batch
+      * never leaves a stale checkpoint behind for the next one to
+      * trip over.
+      * Added an upper bound on TIME-YEARS so an unreasonably long
+      * compounding term cannot overflow WS-PAYOFF-AMOUNT, the same
+      * bound-the-input approach FACTORIAL uses for WS-MAX-SAFE-NUM.
+      * Validated input can still overflow WS-PAYOFF-AMOUNT on a high
+      * rate/long-term/frequent-compounding combination that the
+      * TIME-YEARS bound alone does not catch, so the compounding
+      * COMPUTE now also carries an ON SIZE ERROR that rejects the
+      * loan instead of handing back a silently truncated payoff.
+      * PC-ROUNDING-RULE was already honored on the compound-interest
+      * path; the plain simple-interest path now honors it too instead
+      * of always truncating.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-TRANS-FILE ASSIGN TO "LOANTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT INTEREST-REPORT-FILE ASSIGN TO "INTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT INTEREST-REJECT-FILE ASSIGN TO "INTREJ"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+           SELECT BATCH-CONTROL-FILE ASSIGN TO "INTCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-CONTROL-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  LOAN-TRANS-FILE.
+       01  LOAN-TRANS-RECORD.
+           05  LT-LOAN-NUMBER          PIC 9(6).
+           05  LT-PRINCIPAL            PIC 9(7)V99.
+           05  LT-RATE                 PIC 9(3)V99.
+           05  LT-TIME-YEARS           PIC 9(3)V99.
+           05  LT-COMPOUNDING-FREQ     PIC 9.
+
+       FD  INTEREST-REPORT-FILE.
+       01  INTEREST-REPORT-RECORD      PIC X(80).
+
+       FD  INTEREST-REJECT-FILE.
+       01  INTEREST-REJECT-RECORD      PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CHK-LAST-LOAN-NUMBER    PIC 9(6).
+           05  CHK-BATCH-NUMBER        PIC 9(7).
+
+       FD  BATCH-CONTROL-FILE.
+           COPY "batch_control.cpy".
+
        WORKING-STORAGE SECTION.
-       01  PRINCIPAL     PIC 9(7)V99.
-       01  RATE          PIC 9(3)V99.
-       01  TIME-YEARS    PIC 9(3)V99.
-       01  INTEREST      PIC 9(9)V99.
+       01  WS-EOF-FLAG                 PIC X VALUE "N".
+           88  END-OF-LOAN-TRANS-FILE      VALUE "Y".
 
-       PROCEDURE DIVISION.
-           DISPLAY "Enter Principal Amount: ".
-           ACCEPT PRINCIPAL.
+           COPY "loan_record.cpy".
+           COPY "audit_record.cpy".
+           COPY "parm_card.cpy".
+
+       01  WS-GRAND-TOTAL              PIC 9(11)V99 VALUE ZERO.
+       01  WS-LOAN-COUNT               PIC 9(7) VALUE ZERO.
+
+       01  WS-COMPOUNDING-FREQ         PIC 9.
+           88  FREQ-SIMPLE                  VALUE 0.
+           88  FREQ-ANNUAL                  VALUE 1.
+           88  FREQ-SEMIANNUAL              VALUE 2.
+           88  FREQ-QUARTERLY               VALUE 3.
+           88  FREQ-MONTHLY                 VALUE 4.
+
+       01  WS-PERIODS-PER-YEAR         PIC 9(2).
+       01  WS-TOTAL-PERIODS            PIC 9(5).
+       01  WS-PAYOFF-AMOUNT            PIC 9(9)V9(4).
 
-           DISPLAY "Enter Rate of Interest: ".
-           ACCEPT RATE.
+       01  WS-RATE-CEILING             PIC 9(3)V99 VALUE 100.00.
+       01  WS-MAX-TIME-YEARS           PIC 9(3)V99 VALUE 040.00.
+       01  WS-REJECT-COUNT             PIC 9(7) VALUE ZERO.
 
-           DISPLAY "Enter Time (in years): ".
-           ACCEPT TIME-YEARS.
+       01  WS-VALID-FLAG               PIC X VALUE "Y".
+           88  LOAN-IS-VALID                VALUE "Y".
+           88  LOAN-IS-INVALID              VALUE "N".
 
-           COMPUTE INTEREST =
-               (PRINCIPAL * RATE * TIME-YEARS) / 100.
+       01  WS-REJECT-REASON            PIC X(40).
 
-           DISPLAY "Simple Interest is: ", INTEREST.
+       01  WS-CHECKPOINT-FILE-STATUS   PIC XX.
+       01  WS-BATCH-CONTROL-FILE-STATUS PIC XX.
+       01  WS-CHECKPOINT-EOF-FLAG      PIC X VALUE "N".
+           88  END-OF-CHECKPOINT-FILE      VALUE "Y".
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(5) VALUE 100.
+       01  WS-RECORDS-READ             PIC 9(7) VALUE ZERO.
+       01  WS-CHECKPOINT-QUOTIENT      PIC 9(7).
+       01  WS-CHECKPOINT-REMAINDER     PIC 9(5).
+       01  WS-RESTART-KEY              PIC 9(6) VALUE ZERO.
+
+       01  WS-DETAIL-LINE.
+           05  DL-LOAN-NUMBER          PIC 9(6).
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  DL-PRINCIPAL            PIC ZZZZZZ9.99.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  DL-RATE                 PIC ZZ9.99.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  DL-TIME-YEARS           PIC ZZ9.99.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  DL-INTEREST             PIC ZZZZZZZZ9.99.
+
+           COPY "interest_report_total.cpy".
+
+       01  WS-REJECT-LINE.
+           05  RL-LOAN-NUMBER          PIC 9(6).
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  RL-PRINCIPAL            PIC ZZZZZZ9.99.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  RL-RATE                 PIC ZZ9.99.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  RL-TIME-YEARS           PIC ZZ9.99.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  RL-REASON               PIC X(40).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-LOAN UNTIL END-OF-LOAN-TRANS-FILE
+           PERFORM 3000-FINALIZE
            STOP RUN.
+
+       1000-INITIALIZE.
+           CALL "PARMCARD" USING PARM-CARD-RECORD
+           MOVE PC-RATE-CEILING TO WS-RATE-CEILING
+
+           PERFORM 1050-READ-LAST-CHECKPOINT
+
+           OPEN INPUT  LOAN-TRANS-FILE
+           OPEN OUTPUT INTEREST-REPORT-FILE
+           OPEN OUTPUT INTEREST-REJECT-FILE
+           READ LOAN-TRANS-FILE
+               AT END SET END-OF-LOAN-TRANS-FILE TO TRUE
+           END-READ
+
+           IF WS-RESTART-KEY > ZERO
+               PERFORM 1060-SKIP-TO-RESTART-POINT
+           END-IF
+
+           OPEN EXTEND CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-STATUS = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+
+      * Only a checkpoint written under the current run's batch number
+      * is honored as a restart point - a checkpoint left over from an
+      * earlier batch (same loan numbers, different day) is ignored,
+      * the same way GLRECON never matches records across batches.
+       1050-READ-LAST-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-STATUS NOT = "35"
+               PERFORM UNTIL END-OF-CHECKPOINT-FILE
+                   READ CHECKPOINT-FILE
+                       AT END
+                           SET END-OF-CHECKPOINT-FILE TO TRUE
+                       NOT AT END
+                           IF CHK-BATCH-NUMBER = PC-BATCH-NUMBER
+                               MOVE CHK-LAST-LOAN-NUMBER
+                                   TO WS-RESTART-KEY
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      * Assumes LOAN-TRANS-FILE is sorted ascending by loan number -
+      * see the modification history above. Skips records already
+      * covered by the last checkpoint by reading forward until the
+      * loan number passes the checkpointed key.
+       1060-SKIP-TO-RESTART-POINT.
+           PERFORM UNTIL END-OF-LOAN-TRANS-FILE
+                   OR LT-LOAN-NUMBER > WS-RESTART-KEY
+               READ LOAN-TRANS-FILE
+                   AT END SET END-OF-LOAN-TRANS-FILE TO TRUE
+               END-READ
+           END-PERFORM.
+
+       2000-PROCESS-LOAN.
+           ADD 1 TO WS-RECORDS-READ
+
+           MOVE LT-PRINCIPAL       TO WS-PRINCIPAL
+           MOVE LT-RATE            TO WS-RATE
+           MOVE LT-TIME-YEARS      TO WS-TIME-YEARS
+           MOVE LT-COMPOUNDING-FREQ TO WS-COMPOUNDING-FREQ
+
+           PERFORM 2050-VALIDATE-LOAN
+
+           IF LOAN-IS-VALID
+               EVALUATE TRUE
+                   WHEN FREQ-SIMPLE
+                       PERFORM 2100-COMPUTE-SIMPLE-INTEREST
+                   WHEN OTHER
+                       PERFORM 2150-COMPUTE-COMPOUND-INTEREST
+               END-EVALUATE
+           END-IF
+
+      * 2150-COMPUTE-COMPOUND-INTEREST can still turn a validated loan
+      * invalid on an ON SIZE ERROR, so LOAN-IS-VALID is re-tested here
+      * rather than relying on the test above the EVALUATE.
+           IF LOAN-IS-VALID
+               ADD WS-INTEREST TO WS-GRAND-TOTAL
+               ADD 1 TO WS-LOAN-COUNT
+
+               MOVE LT-LOAN-NUMBER TO DL-LOAN-NUMBER
+               MOVE WS-PRINCIPAL   TO DL-PRINCIPAL
+               MOVE WS-RATE        TO DL-RATE
+               MOVE WS-TIME-YEARS  TO DL-TIME-YEARS
+               MOVE WS-INTEREST    TO DL-INTEREST
+               WRITE INTEREST-REPORT-RECORD FROM WS-DETAIL-LINE
+           ELSE
+               ADD 1 TO WS-REJECT-COUNT
+               MOVE LT-LOAN-NUMBER  TO RL-LOAN-NUMBER
+               MOVE WS-PRINCIPAL    TO RL-PRINCIPAL
+               MOVE WS-RATE         TO RL-RATE
+               MOVE WS-TIME-YEARS   TO RL-TIME-YEARS
+               MOVE WS-REJECT-REASON TO RL-REASON
+               WRITE INTEREST-REJECT-RECORD FROM WS-REJECT-LINE
+           END-IF
+
+           DIVIDE WS-RECORDS-READ BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHECKPOINT-QUOTIENT
+               REMAINDER WS-CHECKPOINT-REMAINDER
+           IF WS-CHECKPOINT-REMAINDER = ZERO
+               PERFORM 2500-WRITE-CHECKPOINT
+           END-IF
+
+           READ LOAN-TRANS-FILE
+               AT END SET END-OF-LOAN-TRANS-FILE TO TRUE
+           END-READ.
+
+       2500-WRITE-CHECKPOINT.
+           MOVE LT-LOAN-NUMBER  TO CHK-LAST-LOAN-NUMBER
+           MOVE PC-BATCH-NUMBER TO CHK-BATCH-NUMBER
+           WRITE CHECKPOINT-RECORD.
+
+       2050-VALIDATE-LOAN.
+           SET LOAN-IS-VALID TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON
+
+           IF WS-PRINCIPAL NOT GREATER THAN ZERO
+               SET LOAN-IS-INVALID TO TRUE
+               MOVE "PRINCIPAL MUST BE GREATER THAN ZERO"
+                   TO WS-REJECT-REASON
+           END-IF
+
+           IF LOAN-IS-VALID
+               IF WS-RATE NOT GREATER THAN ZERO
+                   SET LOAN-IS-INVALID TO TRUE
+                   MOVE "RATE MUST BE GREATER THAN ZERO"
+                       TO WS-REJECT-REASON
+               ELSE
+                   IF WS-RATE > WS-RATE-CEILING
+                       SET LOAN-IS-INVALID TO TRUE
+                       MOVE "RATE EXCEEDS MAXIMUM ALLOWED"
+                           TO WS-REJECT-REASON
+                   END-IF
+               END-IF
+           END-IF
+
+           IF LOAN-IS-VALID
+               IF WS-TIME-YEARS NOT GREATER THAN ZERO
+                   SET LOAN-IS-INVALID TO TRUE
+                   MOVE "TIME-YEARS MUST BE GREATER THAN ZERO"
+                       TO WS-REJECT-REASON
+               ELSE
+                   IF WS-TIME-YEARS > WS-MAX-TIME-YEARS
+                       SET LOAN-IS-INVALID TO TRUE
+                       MOVE "TIME-YEARS EXCEEDS MAXIMUM ALLOWED"
+                           TO WS-REJECT-REASON
+                   END-IF
+               END-IF
+           END-IF
+
+           IF LOAN-IS-VALID
+               IF WS-COMPOUNDING-FREQ > 4
+                   SET LOAN-IS-INVALID TO TRUE
+                   MOVE "COMPOUNDING FREQ MUST BE 0 THRU 4"
+                       TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+
+       2100-COMPUTE-SIMPLE-INTEREST.
+           IF PC-ROUND-TRUNCATE
+               COMPUTE WS-INTEREST =
+                   (WS-PRINCIPAL * WS-RATE * WS-TIME-YEARS) / 100
+           ELSE
+               COMPUTE WS-INTEREST ROUNDED =
+                   (WS-PRINCIPAL * WS-RATE * WS-TIME-YEARS) / 100
+           END-IF.
+
+       2150-COMPUTE-COMPOUND-INTEREST.
+           EVALUATE TRUE
+               WHEN FREQ-ANNUAL
+                   MOVE 1  TO WS-PERIODS-PER-YEAR
+               WHEN FREQ-SEMIANNUAL
+                   MOVE 2  TO WS-PERIODS-PER-YEAR
+               WHEN FREQ-QUARTERLY
+                   MOVE 4  TO WS-PERIODS-PER-YEAR
+               WHEN FREQ-MONTHLY
+                   MOVE 12 TO WS-PERIODS-PER-YEAR
+           END-EVALUATE
+
+           COMPUTE WS-TOTAL-PERIODS ROUNDED =
+               WS-PERIODS-PER-YEAR * WS-TIME-YEARS
+
+           COMPUTE WS-PAYOFF-AMOUNT ROUNDED =
+               WS-PRINCIPAL *
+               ((1 + (WS-RATE / (100 * WS-PERIODS-PER-YEAR)))
+                   ** WS-TOTAL-PERIODS)
+               ON SIZE ERROR
+                   SET LOAN-IS-INVALID TO TRUE
+                   MOVE "COMPOUND INTEREST COMPUTATION OVERFLOWED"
+                       TO WS-REJECT-REASON
+           END-COMPUTE
+
+           IF LOAN-IS-VALID
+               IF PC-ROUND-TRUNCATE
+                   COMPUTE WS-INTEREST =
+                       WS-PAYOFF-AMOUNT - WS-PRINCIPAL
+               ELSE
+                   COMPUTE WS-INTEREST ROUNDED =
+                       WS-PAYOFF-AMOUNT - WS-PRINCIPAL
+               END-IF
+           END-IF.
+
+       3000-FINALIZE.
+           MOVE WS-GRAND-TOTAL   TO TL-GRAND-TOTAL
+           MOVE WS-LOAN-COUNT    TO TL-LOAN-COUNT
+           MOVE WS-REJECT-COUNT  TO TL-REJECT-COUNT
+           WRITE INTEREST-REPORT-RECORD FROM WS-TOTAL-LINE
+
+           PERFORM 3080-WRITE-BATCH-CONTROL
+
+           PERFORM 3050-WRITE-AUDIT-RECORD
+
+           CLOSE LOAN-TRANS-FILE
+           CLOSE INTEREST-REPORT-FILE
+           CLOSE INTEREST-REJECT-FILE
+           CLOSE CHECKPOINT-FILE
+
+           PERFORM 3090-CLEAR-CHECKPOINT.
+
+      * Reaching here means the whole run completed cleanly, so the
+      * checkpoint just closed above is no longer needed - truncate
+      * CHKPT rather than let it sit and accumulate run after run.
+      * A stale checkpoint left by an abnormal end is still protected
+      * against by 1050-READ-LAST-CHECKPOINT's batch-number match.
+       3090-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       3080-WRITE-BATCH-CONTROL.
+           OPEN EXTEND BATCH-CONTROL-FILE
+           IF WS-BATCH-CONTROL-FILE-STATUS = "35"
+               OPEN OUTPUT BATCH-CONTROL-FILE
+           END-IF
+
+           MOVE PC-BATCH-NUMBER  TO BC-BATCH-NUMBER
+           MOVE WS-GRAND-TOTAL   TO BC-CONTROL-TOTAL
+           MOVE WS-LOAN-COUNT    TO BC-RECORD-COUNT
+           WRITE BATCH-CONTROL-RECORD
+
+           CLOSE BATCH-CONTROL-FILE.
+
+       3050-WRITE-AUDIT-RECORD.
+           MOVE "SIMPLEINTEREST"      TO AL-PROGRAM-NAME
+           MOVE PC-RUN-DATE TO AL-RUN-DATE
+           ACCEPT AL-RUN-TIME FROM TIME
+
+           MOVE SPACES TO AL-INPUT-DESCRIPTION
+           STRING "LOANS=" WS-LOAN-COUNT " REJECTED=" WS-REJECT-COUNT
+               DELIMITED BY SIZE INTO AL-INPUT-DESCRIPTION
+
+           MOVE SPACES TO AL-OUTPUT-DESCRIPTION
+           STRING "TOTAL INTEREST=" WS-GRAND-TOTAL
+               DELIMITED BY SIZE INTO AL-OUTPUT-DESCRIPTION
+
+           MOVE "COMPLETE" TO AL-COMPLETION-STATUS
+
+           CALL "AUDITLOG" USING AUDIT-LOG-RECORD.
