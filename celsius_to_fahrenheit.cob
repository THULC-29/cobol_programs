@@ -1,18 +1,256 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CELSIUSTOFAHRENHEIT.
 
+      * Modification history:
+      * Batch conversion - reads SENSOR-READINGS-FILE, one reading
+      * per sensor per timestamp, and writes a converted-readings
+      * report. Readings outside the safe operating range are also
+      * written to a separate exception report.
+      * Added KELVIN alongside FAHRENHEIT so one reading gives all
+      * three temperature scales.
+      * Added day-high/day-low/average accumulation across every
+      * reading processed in the run, summarized at STOP RUN for the
+      * environmental log.
+      * Added a call to AUDITLOG at STOP RUN to record the run in the
+      * shared audit trail.
+      * Now picks up the run date and the safe operating temperature
+      * range from a PARMCARD control card instead of hardcoded
+      * values.
+      * The Fahrenheit/Kelvin conversion and the day's Celsius/
+      * Fahrenheit averages now also honor PC-ROUNDING-RULE from that
+      * same control card instead of always rounding.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SENSOR-READINGS-FILE ASSIGN TO "SENSRD"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT FAHRENHEIT-READINGS-FILE ASSIGN TO "FAHRRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TEMP-EXCEPTION-FILE ASSIGN TO "TEMPEXC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SENSOR-READINGS-FILE.
+       01  SENSOR-READING-RECORD.
+           05  SR-SENSOR-ID            PIC X(6).
+           05  SR-READING-TIME         PIC X(6).
+           05  SR-CELSIUS              PIC S9(3)V9(2)
+               SIGN IS LEADING SEPARATE CHARACTER.
+
+       FD  FAHRENHEIT-READINGS-FILE.
+       01  FAHRENHEIT-READING-RECORD   PIC X(80).
+
+       FD  TEMP-EXCEPTION-FILE.
+       01  TEMP-EXCEPTION-RECORD       PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01 CELSIUS      PIC 9(3)V9(2).
-       01 FAHRENHEIT   PIC 9(3)V9(2).
-       01 WS-TEMP      PIC 9(3)V9(2).
+       01  WS-EOF-FLAG                 PIC X VALUE "N".
+           88  END-OF-SENSOR-FILE          VALUE "Y".
 
-       PROCEDURE DIVISION.
-           DISPLAY "Enter temperature in Celsius: "
-           ACCEPT CELSIUS
+           COPY "audit_record.cpy".
+           COPY "parm_card.cpy".
+
+       01  CELSIUS                     PIC S9(3)V9(2).
+       01  FAHRENHEIT                  PIC S9(4)V9(2).
+       01  KELVIN                      PIC S9(4)V9(2).
+       01  WS-TEMP                     PIC S9(4)V9(2).
+
+       01  WS-SAFE-MIN-C                PIC S9(3)V9(2) VALUE -20.00.
+       01  WS-SAFE-MAX-C                PIC S9(3)V9(2) VALUE  60.00.
+
+       01  WS-READING-COUNT            PIC 9(7) VALUE ZERO.
+       01  WS-EXCEPTION-COUNT          PIC 9(7) VALUE ZERO.
 
-           COMPUTE WS-TEMP = CELSIUS * 9 / 5
-           COMPUTE FAHRENHEIT = WS-TEMP + 32
+       01  WS-EXCEPTION-REASON         PIC X(30).
 
-           DISPLAY "Temperature in Fahrenheit: " FAHRENHEIT
+       01  WS-FIRST-READING-FLAG       PIC X VALUE "Y".
+           88  FIRST-READING               VALUE "Y".
+
+       01  WS-CELSIUS-HIGH             PIC S9(3)V9(2).
+       01  WS-CELSIUS-LOW              PIC S9(3)V9(2).
+       01  WS-CELSIUS-TOTAL            PIC S9(9)V9(2) VALUE ZERO.
+       01  WS-CELSIUS-AVERAGE          PIC S9(3)V9(2).
+
+       01  WS-FAHRENHEIT-HIGH          PIC S9(4)V9(2).
+       01  WS-FAHRENHEIT-LOW           PIC S9(4)V9(2).
+       01  WS-FAHRENHEIT-TOTAL         PIC S9(9)V9(2) VALUE ZERO.
+       01  WS-FAHRENHEIT-AVERAGE       PIC S9(4)V9(2).
+
+           COPY "sensor_summary_lines.cpy".
+
+       01  WS-DETAIL-LINE.
+           05  DL-SENSOR-ID            PIC X(6).
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  DL-READING-TIME         PIC X(6).
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  DL-CELSIUS              PIC -ZZ9.99.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  DL-FAHRENHEIT           PIC -ZZZ9.99.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  DL-KELVIN               PIC -ZZZ9.99.
+
+       01  WS-EXCEPTION-LINE.
+           05  EL-SENSOR-ID            PIC X(6).
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  EL-READING-TIME         PIC X(6).
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  EL-CELSIUS              PIC -ZZ9.99.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  EL-REASON               PIC X(30).
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                  PIC X(15) VALUE
+               "READINGS READ=".
+           05  TL-READING-COUNT        PIC ZZZZZZ9.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  FILLER                  PIC X(12) VALUE
+               "EXCEPTIONS=".
+           05  TL-EXCEPTION-COUNT      PIC ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-READING UNTIL END-OF-SENSOR-FILE
+           PERFORM 3000-FINALIZE
            STOP RUN.
+
+       1000-INITIALIZE.
+           CALL "PARMCARD" USING PARM-CARD-RECORD
+           MOVE PC-SAFE-MIN-C TO WS-SAFE-MIN-C
+           MOVE PC-SAFE-MAX-C TO WS-SAFE-MAX-C
+
+           OPEN INPUT  SENSOR-READINGS-FILE
+           OPEN OUTPUT FAHRENHEIT-READINGS-FILE
+           OPEN OUTPUT TEMP-EXCEPTION-FILE
+           READ SENSOR-READINGS-FILE
+               AT END SET END-OF-SENSOR-FILE TO TRUE
+           END-READ.
+
+       2000-PROCESS-READING.
+           MOVE SR-CELSIUS TO CELSIUS
+           PERFORM 2100-CONVERT-TEMPERATURE
+           PERFORM 2150-ACCUMULATE-STATISTICS
+           PERFORM 2200-WRITE-DETAIL-LINE
+
+           IF CELSIUS < WS-SAFE-MIN-C OR CELSIUS > WS-SAFE-MAX-C
+               PERFORM 2300-WRITE-EXCEPTION-LINE
+           END-IF
+
+           ADD 1 TO WS-READING-COUNT
+
+           READ SENSOR-READINGS-FILE
+               AT END SET END-OF-SENSOR-FILE TO TRUE
+           END-READ.
+
+       2100-CONVERT-TEMPERATURE.
+           IF PC-ROUND-TRUNCATE
+               COMPUTE WS-TEMP = CELSIUS * 9 / 5
+               COMPUTE KELVIN = CELSIUS + 273.15
+           ELSE
+               COMPUTE WS-TEMP ROUNDED = CELSIUS * 9 / 5
+               COMPUTE KELVIN ROUNDED = CELSIUS + 273.15
+           END-IF
+           COMPUTE FAHRENHEIT = WS-TEMP + 32.
+
+       2150-ACCUMULATE-STATISTICS.
+           IF FIRST-READING
+               MOVE CELSIUS TO WS-CELSIUS-HIGH
+               MOVE CELSIUS TO WS-CELSIUS-LOW
+               MOVE FAHRENHEIT TO WS-FAHRENHEIT-HIGH
+               MOVE FAHRENHEIT TO WS-FAHRENHEIT-LOW
+               MOVE "N" TO WS-FIRST-READING-FLAG
+           ELSE
+               IF CELSIUS > WS-CELSIUS-HIGH
+                   MOVE CELSIUS TO WS-CELSIUS-HIGH
+               END-IF
+               IF CELSIUS < WS-CELSIUS-LOW
+                   MOVE CELSIUS TO WS-CELSIUS-LOW
+               END-IF
+               IF FAHRENHEIT > WS-FAHRENHEIT-HIGH
+                   MOVE FAHRENHEIT TO WS-FAHRENHEIT-HIGH
+               END-IF
+               IF FAHRENHEIT < WS-FAHRENHEIT-LOW
+                   MOVE FAHRENHEIT TO WS-FAHRENHEIT-LOW
+               END-IF
+           END-IF
+
+           ADD CELSIUS    TO WS-CELSIUS-TOTAL
+           ADD FAHRENHEIT TO WS-FAHRENHEIT-TOTAL.
+
+       2200-WRITE-DETAIL-LINE.
+           MOVE SR-SENSOR-ID    TO DL-SENSOR-ID
+           MOVE SR-READING-TIME TO DL-READING-TIME
+           MOVE CELSIUS         TO DL-CELSIUS
+           MOVE FAHRENHEIT      TO DL-FAHRENHEIT
+           MOVE KELVIN          TO DL-KELVIN
+           WRITE FAHRENHEIT-READING-RECORD FROM WS-DETAIL-LINE.
+
+       2300-WRITE-EXCEPTION-LINE.
+           ADD 1 TO WS-EXCEPTION-COUNT
+           IF CELSIUS < WS-SAFE-MIN-C
+               MOVE "READING BELOW SAFE MINIMUM" TO WS-EXCEPTION-REASON
+           ELSE
+               MOVE "READING ABOVE SAFE MAXIMUM" TO WS-EXCEPTION-REASON
+           END-IF
+
+           MOVE SR-SENSOR-ID    TO EL-SENSOR-ID
+           MOVE SR-READING-TIME TO EL-READING-TIME
+           MOVE CELSIUS         TO EL-CELSIUS
+           MOVE WS-EXCEPTION-REASON TO EL-REASON
+           WRITE TEMP-EXCEPTION-RECORD FROM WS-EXCEPTION-LINE.
+
+       3000-FINALIZE.
+           MOVE WS-READING-COUNT   TO TL-READING-COUNT
+           MOVE WS-EXCEPTION-COUNT TO TL-EXCEPTION-COUNT
+           WRITE FAHRENHEIT-READING-RECORD FROM WS-TOTAL-LINE
+
+           IF WS-READING-COUNT > 0
+               IF PC-ROUND-TRUNCATE
+                   COMPUTE WS-CELSIUS-AVERAGE =
+                       WS-CELSIUS-TOTAL / WS-READING-COUNT
+                   COMPUTE WS-FAHRENHEIT-AVERAGE =
+                       WS-FAHRENHEIT-TOTAL / WS-READING-COUNT
+               ELSE
+                   COMPUTE WS-CELSIUS-AVERAGE ROUNDED =
+                       WS-CELSIUS-TOTAL / WS-READING-COUNT
+                   COMPUTE WS-FAHRENHEIT-AVERAGE ROUNDED =
+                       WS-FAHRENHEIT-TOTAL / WS-READING-COUNT
+               END-IF
+
+               MOVE WS-CELSIUS-HIGH    TO SL1-HIGH
+               MOVE WS-CELSIUS-LOW     TO SL1-LOW
+               MOVE WS-CELSIUS-AVERAGE TO SL1-AVG
+               WRITE FAHRENHEIT-READING-RECORD FROM WS-SUMMARY-LINE-1
+
+               MOVE WS-FAHRENHEIT-HIGH    TO SL2-HIGH
+               MOVE WS-FAHRENHEIT-LOW     TO SL2-LOW
+               MOVE WS-FAHRENHEIT-AVERAGE TO SL2-AVG
+               WRITE FAHRENHEIT-READING-RECORD FROM WS-SUMMARY-LINE-2
+           END-IF
+
+           PERFORM 3100-WRITE-AUDIT-RECORD
+
+           CLOSE SENSOR-READINGS-FILE
+           CLOSE FAHRENHEIT-READINGS-FILE
+           CLOSE TEMP-EXCEPTION-FILE.
+
+       3100-WRITE-AUDIT-RECORD.
+           MOVE "CELSIUSTOFAHRENHEIT" TO AL-PROGRAM-NAME
+           MOVE PC-RUN-DATE TO AL-RUN-DATE
+           ACCEPT AL-RUN-TIME FROM TIME
+
+           MOVE SPACES TO AL-INPUT-DESCRIPTION
+           STRING "READINGS=" WS-READING-COUNT
+               DELIMITED BY SIZE INTO AL-INPUT-DESCRIPTION
+
+           MOVE SPACES TO AL-OUTPUT-DESCRIPTION
+           STRING "EXCEPTIONS=" WS-EXCEPTION-COUNT
+               DELIMITED BY SIZE INTO AL-OUTPUT-DESCRIPTION
+
+           MOVE "COMPLETE" TO AL-COMPLETION-STATUS
+
+           CALL "AUDITLOG" USING AUDIT-LOG-RECORD.
