@@ -0,0 +1,167 @@
+//NIGHTLY  JOB (ACCTNO),'NIGHTLY BATCH',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* NIGHTLY JOB STREAM FOR THE LOAN-INTEREST / SENSOR-TEMPERATURE*
+//* BATCH SUITE.                                                 *
+//*                                                               *
+//* STEP005 MINTS TODAY'S BATCH CONTROL NUMBER FROM THE RUN DATE, *
+//*         SO IT CHANGES EVERY DAY INSTEAD OF REPEATING.         *
+//* STEP010 WRITES THAT CONTROL NUMBER TO THE CTLNO GDG WITH      *
+//*         PRINT100.                                             *
+//* STEP015 BUILDS THE DAY'S PARMCARD CONTROL CARD FROM THAT      *
+//*         CONTROL NUMBER PLUS THE SHOP-STANDARD RUN SETTINGS.   *
+//* STEP020 RUNS THE SIMPLEINTEREST LOAN BATCH.                   *
+//* STEP030 RUNS THE CELSIUSTOFAHRENHEIT SENSOR BATCH.            *
+//* STEP040 RUNS A FACTORIAL/PERMUTATION BATCH COUNT.             *
+//* STEP050 RECONCILES THE SIMPLEINTEREST BATCH CONTROL TOTAL     *
+//*         AGAINST THE GENERAL LEDGER EXTRACT FOR THE SAME DAY.  *
+//* STEP060 PRODUCES THE CONSOLIDATED MANAGEMENT REPORT FROM THE  *
+//*         SHARED AUDIT TRAIL.                                   *
+//*                                                               *
+//* EACH STEP AFTER STEP005 IS GATED WITH COND= SO IT IS SKIPPED  *
+//* IF THE PRIOR STEP ABENDED OR FAILED TO ALLOCATE A DATASET -   *
+//* NONE OF THESE PROGRAMS SET A RETURN CODE OF THEIR OWN, SO     *
+//* COND= CANNOT DETECT A BUSINESS-LEVEL EXCEPTION (A REJECTED    *
+//* LOAN, AN OUT-OF-BALANCE GLRECON VARIANCE) - THOSE ARE ALWAYS  *
+//* SURFACED THROUGH THE REJECT/VARIANCE REPORTS AND THE AUDIT-   *
+//* TRAIL COMPLETION STATUS INSTEAD, NOT BY SKIPPING LATER STEPS. *
+//*--------------------------------------------------------------*
+//* BUILD TODAY'S BATCH CONTROL NUMBER (RUN DATE, ZERO-PADDED TO  *
+//* 7 DIGITS) SO EVERY DAY MINTS A DIFFERENT NUMBER INSTEAD OF    *
+//* STEP010 HANDING OUT THE SAME LITERAL EVERY NIGHT - GLRECON'S  *
+//* MATCH-MERGE AND SIMPLEINTEREST'S CHECKPOINT BOTH DEPEND ON    *
+//* THE BATCH NUMBER ACTUALLY BEING UNIQUE PER BATCH.             *
+//STEP005  EXEC PGM=SORT
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD *
+DUMMY
+/*
+//SORTOUT  DD DSN=&&CTLCARD,
+//            DISP=(NEW,PASS),
+//            UNIT=SYSDA,
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=7,BLKSIZE=0)
+//SYSIN    DD *
+  SORT FIELDS=COPY
+  OUTREC FIELDS=(C'0',DATE3)
+  OUTFIL FNAMES=SORTOUT,REPEAT=03
+/*
+//*
+//STEP010  EXEC PGM=PRINT100,COND=(0,NE,STEP005)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SEQOUT   DD DSN=PROD.BATCH.CTLNO(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=7,BLKSIZE=0)
+//SYSIN    DD DSN=&&CTLCARD,DISP=(OLD,DELETE)
+//AUDITLOG DD DSN=PROD.BATCH.AUDITLOG,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=131,BLKSIZE=0)
+//*
+//* BUILD THE DAY'S PARMCARD CONTROL CARD FROM THE CONTROL NUMBER *
+//* STEP010 JUST MINTED, WITH THE SHOP-STANDARD RUN SETTINGS      *
+//* (RATE CEILING, SAFE SENSOR RANGE, FACTORIAL LIMIT, ROUNDING   *
+//* RULE) SPLICED IN ALONGSIDE IT - SEE copybooks/parm_card.cpy.  *
+//STEP015  EXEC PGM=SORT,COND=(0,NE,STEP010)
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSN=PROD.BATCH.CTLNO(0),DISP=SHR
+//SORTOUT  DD DSN=PROD.BATCH.PARMCARD(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=36,BLKSIZE=0)
+//SYSIN    DD *
+  SORT FIELDS=COPY
+  OUTREC FIELDS=(DATE4,
+                 C'10000',
+                 C'-02000',
+                 C'+06000',
+                 C'019',
+                 C'N',
+                 1,7)
+/*
+//*
+//STEP020  EXEC PGM=SIMPLEINTEREST,COND=(0,NE,STEP015)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//LOANTRAN DD DSN=PROD.BATCH.LOANTRAN,DISP=SHR
+//PARMCARD DD DSN=PROD.BATCH.PARMCARD(0),DISP=SHR
+//CHKPT    DD DSN=PROD.BATCH.CHKPT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=13,BLKSIZE=0)
+//INTCTL   DD DSN=PROD.BATCH.INTCTL,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=27,BLKSIZE=0)
+//INTRPT   DD DSN=PROD.BATCH.INTRPT(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//INTREJ   DD DSN=PROD.BATCH.INTREJ(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//AUDITLOG DD DSN=PROD.BATCH.AUDITLOG,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=131,BLKSIZE=0)
+//*
+//STEP030  EXEC PGM=CELSIUSTOFAHRENHEIT,COND=(0,NE,STEP020)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SENSRD   DD DSN=PROD.BATCH.SENSRD,DISP=SHR
+//PARMCARD DD DSN=PROD.BATCH.PARMCARD(0),DISP=SHR
+//FAHRRPT  DD DSN=PROD.BATCH.FAHRRPT(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//TEMPEXC  DD DSN=PROD.BATCH.TEMPEXC(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//AUDITLOG DD DSN=PROD.BATCH.AUDITLOG,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=131,BLKSIZE=0)
+//*
+//STEP040  EXEC PGM=FACTORIAL,COND=(0,NE,STEP030)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//PARMCARD DD DSN=PROD.BATCH.PARMCARD(0),DISP=SHR
+//AUDITLOG DD DSN=PROD.BATCH.AUDITLOG,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=131,BLKSIZE=0)
+//SYSIN    DD *
+1
+015
+/*
+//*
+//STEP050  EXEC PGM=GLRECON,COND=(0,NE,STEP040)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//PARMCARD DD DSN=PROD.BATCH.PARMCARD(0),DISP=SHR
+//INTCTL   DD DSN=PROD.BATCH.INTCTL,DISP=SHR
+//GLEXTR   DD DSN=PROD.ACCTG.GLEXTR,DISP=SHR
+//GLVAR    DD DSN=PROD.BATCH.GLVAR(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=130,BLKSIZE=0)
+//AUDITLOG DD DSN=PROD.BATCH.AUDITLOG,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=131,BLKSIZE=0)
+//*
+//STEP060  EXEC PGM=MONTHRPT,COND=(0,NE,STEP050)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//PARMCARD DD DSN=PROD.BATCH.PARMCARD(0),DISP=SHR
+//AUDITLOG DD DSN=PROD.BATCH.AUDITLOG,DISP=SHR
+//INTRPT   DD DSN=PROD.BATCH.INTRPT(0),DISP=SHR
+//FAHRRPT  DD DSN=PROD.BATCH.FAHRRPT(0),DISP=SHR
+//MGMTRPT  DD DSN=PROD.BATCH.MGMTRPT(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
