@@ -1,19 +1,184 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FACTORIAL.
 
+      * Modification history:
+      * Extended with permutation (nPr) and combination (nCr) entry
+      * paragraphs, selected by a mode flag, both built on the same
+      * FACT accumulator loop used for a plain factorial.
+      * Added an overflow check ahead of the FACT accumulator loop -
+      * inputs large enough to overflow PIC 9(18) are rejected with a
+      * message instead of silently returning a truncated FACT.
+      * Added a call to AUDITLOG at STOP RUN to record the run in the
+      * shared audit trail.
+      * Now picks up the overflow safety limit from a PARMCARD
+      * control card instead of a hardcoded value. PC-ROUNDING-RULE
+      * from that same control card is not applicable here - FACT and
+      * every value derived from it are PIC 9(18) integers built up by
+      * integer multiplication and division, so there is never a
+      * fractional remainder for a rounding rule to govern.
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  NUM        PIC 9(3).
-       01  I          PIC 9(3) VALUE 1.
-       01  FACT       PIC 9(18) VALUE 1.
+       01  NUM             PIC 9(3).
+       01  R               PIC 9(3).
+       01  I               PIC 9(3) VALUE 1.
+       01  FACT            PIC 9(18) VALUE 1.
+
+       01  WS-MODE         PIC 9 VALUE 1.
+           88  MODE-FACTORIAL      VALUE 1.
+           88  MODE-PERMUTATION    VALUE 2.
+           88  MODE-COMBINATION    VALUE 3.
+
+       01  WS-MAX-SAFE-NUM PIC 9(3) VALUE 19.
+       01  WS-OVERFLOW-FLAG PIC X VALUE "N".
+           88  FACTORIAL-OVERFLOW  VALUE "Y".
+           88  FACTORIAL-OK        VALUE "N".
+
+       01  WS-NUM-MINUS-R  PIC 9(3).
+       01  WS-FACT-INPUT   PIC 9(3).
+       01  WS-FACT-OUTPUT  PIC 9(18).
+       01  WS-FACT-OF-NUM           PIC 9(18).
+       01  WS-FACT-OF-R             PIC 9(18).
+       01  WS-FACT-OF-NUM-MINUS-R   PIC 9(18).
+       01  WS-RESULT                PIC 9(18) VALUE ZERO.
+       01  WS-RUN-STATUS            PIC X(10) VALUE "COMPLETE".
+
+           COPY "audit_record.cpy".
+           COPY "parm_card.cpy".
 
        PROCEDURE DIVISION.
+       0000-MAIN.
+           CALL "PARMCARD" USING PARM-CARD-RECORD
+           MOVE PC-MAX-SAFE-NUM TO WS-MAX-SAFE-NUM
+
+           DISPLAY "Enter mode (1=factorial 2=nPr 3=nCr): ".
+           ACCEPT WS-MODE.
+
            DISPLAY "Enter a number: ".
            ACCEPT NUM.
 
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > NUM
-               COMPUTE FACT = FACT * I
-           END-PERFORM.
+           IF MODE-PERMUTATION OR MODE-COMBINATION
+               DISPLAY "Enter R: "
+               ACCEPT R
+           END-IF
+
+           EVALUATE TRUE
+               WHEN MODE-FACTORIAL
+                   PERFORM 1000-FACTORIAL-ENTRY
+               WHEN MODE-PERMUTATION
+                   PERFORM 2000-PERMUTATION-ENTRY
+               WHEN MODE-COMBINATION
+                   PERFORM 3000-COMBINATION-ENTRY
+               WHEN OTHER
+                   MOVE "INVALID" TO WS-RUN-STATUS
+                   DISPLAY "INVALID MODE SELECTED"
+           END-EVALUATE
+
+           PERFORM 9100-WRITE-AUDIT-RECORD
 
-           DISPLAY "Factorial of ", NUM, " is: ", FACT.
            STOP RUN.
+
+       1000-FACTORIAL-ENTRY.
+           MOVE NUM TO WS-FACT-INPUT
+           PERFORM 9000-CALCULATE-FACTORIAL
+           IF FACTORIAL-OK
+               MOVE WS-FACT-OUTPUT TO WS-RESULT
+               DISPLAY "Factorial of ", NUM, " is: ", WS-FACT-OUTPUT
+           ELSE
+               MOVE "OVERFLOW" TO WS-RUN-STATUS
+           END-IF.
+
+       2000-PERMUTATION-ENTRY.
+           IF R > NUM
+               MOVE "INVALID" TO WS-RUN-STATUS
+               DISPLAY "R MUST NOT BE GREATER THAN NUM"
+           ELSE
+               MOVE NUM TO WS-FACT-INPUT
+               PERFORM 9000-CALCULATE-FACTORIAL
+               MOVE WS-FACT-OUTPUT TO WS-FACT-OF-NUM
+
+               IF FACTORIAL-OK
+                   COMPUTE WS-NUM-MINUS-R = NUM - R
+                   MOVE WS-NUM-MINUS-R TO WS-FACT-INPUT
+                   PERFORM 9000-CALCULATE-FACTORIAL
+                   MOVE WS-FACT-OUTPUT TO WS-FACT-OF-NUM-MINUS-R
+
+                   IF FACTORIAL-OK
+                       COMPUTE WS-RESULT =
+                           WS-FACT-OF-NUM / WS-FACT-OF-NUM-MINUS-R
+                       DISPLAY "nPr of ", NUM, " and ", R,
+                           " is: ", WS-RESULT
+                   ELSE
+                       MOVE "OVERFLOW" TO WS-RUN-STATUS
+                   END-IF
+               ELSE
+                   MOVE "OVERFLOW" TO WS-RUN-STATUS
+               END-IF
+           END-IF.
+
+       3000-COMBINATION-ENTRY.
+           IF R > NUM
+               MOVE "INVALID" TO WS-RUN-STATUS
+               DISPLAY "R MUST NOT BE GREATER THAN NUM"
+           ELSE
+               MOVE NUM TO WS-FACT-INPUT
+               PERFORM 9000-CALCULATE-FACTORIAL
+               MOVE WS-FACT-OUTPUT TO WS-FACT-OF-NUM
+
+               IF FACTORIAL-OK
+                   COMPUTE WS-NUM-MINUS-R = NUM - R
+                   MOVE WS-NUM-MINUS-R TO WS-FACT-INPUT
+                   PERFORM 9000-CALCULATE-FACTORIAL
+                   MOVE WS-FACT-OUTPUT TO WS-FACT-OF-NUM-MINUS-R
+
+                   IF FACTORIAL-OK
+                       MOVE R TO WS-FACT-INPUT
+                       PERFORM 9000-CALCULATE-FACTORIAL
+                       MOVE WS-FACT-OUTPUT TO WS-FACT-OF-R
+
+                       IF FACTORIAL-OK
+                           COMPUTE WS-RESULT = WS-FACT-OF-NUM /
+                               (WS-FACT-OF-R * WS-FACT-OF-NUM-MINUS-R)
+                           DISPLAY "nCr of ", NUM, " and ", R,
+                               " is: ", WS-RESULT
+                       ELSE
+                           MOVE "OVERFLOW" TO WS-RUN-STATUS
+                       END-IF
+                   ELSE
+                       MOVE "OVERFLOW" TO WS-RUN-STATUS
+                   END-IF
+               ELSE
+                   MOVE "OVERFLOW" TO WS-RUN-STATUS
+               END-IF
+           END-IF.
+
+       9000-CALCULATE-FACTORIAL.
+           SET FACTORIAL-OK TO TRUE
+           IF WS-FACT-INPUT > WS-MAX-SAFE-NUM
+               SET FACTORIAL-OVERFLOW TO TRUE
+               MOVE ZERO TO WS-FACT-OUTPUT
+               DISPLAY "INPUT TOO LARGE, RESULT WOULD OVERFLOW"
+           ELSE
+               MOVE 1 TO FACT
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-FACT-INPUT
+                   COMPUTE FACT = FACT * I
+               END-PERFORM
+               MOVE FACT TO WS-FACT-OUTPUT
+           END-IF.
+
+       9100-WRITE-AUDIT-RECORD.
+           MOVE "FACTORIAL"          TO AL-PROGRAM-NAME
+           MOVE PC-RUN-DATE TO AL-RUN-DATE
+           ACCEPT AL-RUN-TIME FROM TIME
+
+           MOVE SPACES TO AL-INPUT-DESCRIPTION
+           STRING "MODE=" WS-MODE " NUM=" NUM " R=" R
+               DELIMITED BY SIZE INTO AL-INPUT-DESCRIPTION
+
+           MOVE SPACES TO AL-OUTPUT-DESCRIPTION
+           STRING "RESULT=" WS-RESULT
+               DELIMITED BY SIZE INTO AL-OUTPUT-DESCRIPTION
+
+           MOVE WS-RUN-STATUS TO AL-COMPLETION-STATUS
+
+           CALL "AUDITLOG" USING AUDIT-LOG-RECORD.
