@@ -0,0 +1,343 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOANMAINT.
+
+      * Modification history:
+      * New program - online (terminal) maintenance transaction for
+      * the indexed loan master file. Supports ADD, CHANGE, DELETE
+      * and INQUIRE transactions against LOAN-MASTER-FILE, keyed by
+      * loan number, so loans can be set up and corrected without
+      * editing the batch transaction file by hand. Every ADD, CHANGE
+      * and DELETE transaction - whether it completes or is rejected -
+      * is appended to the shared audit trail; INQUIRE is a read-only
+      * lookup that does not change the master file and is not
+      * audited. DELETE is a soft delete - it sets the record status
+      * to closed rather than physically removing the record, matching
+      * the status byte's documented purpose in loan_master_record.cpy.
+      * Added the same principal/rate/time-years/compounding-freq
+      * edit checks SIMPLEINTEREST applies to its loan-transaction
+      * input, so ADD and CHANGE can no longer put a bad loan on the
+      * master file.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-MASTER-FILE ASSIGN TO "LOANMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LM-LOAN-NUMBER
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOAN-MASTER-FILE.
+           COPY "loan_master_record.cpy".
+
+       WORKING-STORAGE SECTION.
+           COPY "audit_record.cpy".
+           COPY "parm_card.cpy".
+
+       01  WS-MASTER-FILE-STATUS       PIC XX.
+
+       01  WS-DONE-FLAG                PIC X VALUE "N".
+           88  MAINTENANCE-DONE            VALUE "Y".
+
+       01  WS-TRANSACTION-CODE         PIC X(1).
+           88  TRAN-ADD                    VALUE "A".
+           88  TRAN-CHANGE                 VALUE "C".
+           88  TRAN-DELETE                 VALUE "D".
+           88  TRAN-INQUIRE                VALUE "I".
+           88  TRAN-EXIT                   VALUE "X".
+
+       01  WS-INQUIRY-KEY              PIC 9(6).
+
+       01  WS-ADD-COUNT                PIC 9(5) VALUE ZERO.
+       01  WS-CHANGE-COUNT             PIC 9(5) VALUE ZERO.
+       01  WS-DELETE-COUNT             PIC 9(5) VALUE ZERO.
+       01  WS-INQUIRY-COUNT            PIC 9(5) VALUE ZERO.
+       01  WS-REJECT-COUNT             PIC 9(5) VALUE ZERO.
+
+       01  WS-LAST-TRANSACTION         PIC X(10) VALUE SPACES.
+
+       01  WS-DUPLICATE-FLAG           PIC X VALUE "N".
+           88  DUPLICATE-KEY-FOUND         VALUE "Y".
+
+       01  WS-VALID-FLAG               PIC X VALUE "Y".
+           88  LOAN-IS-VALID                VALUE "Y".
+           88  LOAN-IS-INVALID              VALUE "N".
+
+       01  WS-REJECT-REASON            PIC X(40).
+       01  WS-AUDIT-STATUS             PIC X(10).
+
+       01  WS-MAX-TIME-YEARS           PIC 9(3)V99 VALUE 040.00.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTION UNTIL MAINTENANCE-DONE
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           CALL "PARMCARD" USING PARM-CARD-RECORD
+           OPEN I-O LOAN-MASTER-FILE
+           IF WS-MASTER-FILE-STATUS = "35"
+               CLOSE LOAN-MASTER-FILE
+               OPEN OUTPUT LOAN-MASTER-FILE
+               CLOSE LOAN-MASTER-FILE
+               OPEN I-O LOAN-MASTER-FILE
+           END-IF.
+
+       2000-PROCESS-TRANSACTION.
+           DISPLAY "LOAN MASTER MAINTENANCE"
+           DISPLAY "A=ADD  C=CHANGE  D=DELETE  I=INQUIRE  X=EXIT"
+           DISPLAY "ENTER TRANSACTION CODE: "
+           ACCEPT WS-TRANSACTION-CODE
+
+           EVALUATE TRUE
+               WHEN TRAN-ADD
+                   PERFORM 2100-ADD-LOAN
+               WHEN TRAN-CHANGE
+                   PERFORM 2200-CHANGE-LOAN
+               WHEN TRAN-DELETE
+                   PERFORM 2300-DELETE-LOAN
+               WHEN TRAN-INQUIRE
+                   PERFORM 2400-INQUIRE-LOAN
+               WHEN TRAN-EXIT
+                   SET MAINTENANCE-DONE TO TRUE
+               WHEN OTHER
+                   DISPLAY "INVALID TRANSACTION CODE"
+                   ADD 1 TO WS-REJECT-COUNT
+           END-EVALUATE.
+
+       2050-VALIDATE-LOAN.
+           SET LOAN-IS-VALID TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON
+
+           IF LM-PRINCIPAL NOT GREATER THAN ZERO
+               SET LOAN-IS-INVALID TO TRUE
+               MOVE "PRINCIPAL MUST BE GREATER THAN ZERO"
+                   TO WS-REJECT-REASON
+           END-IF
+
+           IF LOAN-IS-VALID
+               IF LM-RATE NOT GREATER THAN ZERO
+                   SET LOAN-IS-INVALID TO TRUE
+                   MOVE "RATE MUST BE GREATER THAN ZERO"
+                       TO WS-REJECT-REASON
+               ELSE
+                   IF LM-RATE > PC-RATE-CEILING
+                       SET LOAN-IS-INVALID TO TRUE
+                       MOVE "RATE EXCEEDS MAXIMUM ALLOWED"
+                           TO WS-REJECT-REASON
+                   END-IF
+               END-IF
+           END-IF
+
+           IF LOAN-IS-VALID
+               IF LM-TIME-YEARS NOT GREATER THAN ZERO
+                   SET LOAN-IS-INVALID TO TRUE
+                   MOVE "TIME-YEARS MUST BE GREATER THAN ZERO"
+                       TO WS-REJECT-REASON
+               ELSE
+                   IF LM-TIME-YEARS > WS-MAX-TIME-YEARS
+                       SET LOAN-IS-INVALID TO TRUE
+                       MOVE "TIME-YEARS EXCEEDS MAXIMUM ALLOWED"
+                           TO WS-REJECT-REASON
+                   END-IF
+               END-IF
+           END-IF
+
+           IF LOAN-IS-VALID
+               IF LM-COMPOUNDING-FREQ > 4
+                   SET LOAN-IS-INVALID TO TRUE
+                   MOVE "COMPOUNDING FREQ MUST BE 0 THRU 4"
+                       TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+
+       2100-ADD-LOAN.
+           MOVE "ADD" TO WS-LAST-TRANSACTION
+           MOVE "N" TO WS-DUPLICATE-FLAG
+           DISPLAY "ENTER LOAN NUMBER: "
+           ACCEPT LM-LOAN-NUMBER
+
+           MOVE LM-LOAN-NUMBER TO WS-INQUIRY-KEY
+           READ LOAN-MASTER-FILE
+               KEY IS LM-LOAN-NUMBER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   DISPLAY "LOAN ALREADY ON FILE - USE CHANGE"
+                   ADD 1 TO WS-REJECT-COUNT
+                   SET DUPLICATE-KEY-FOUND TO TRUE
+                   MOVE "LOAN ALREADY ON FILE" TO WS-REJECT-REASON
+                   MOVE "REJECTED" TO WS-AUDIT-STATUS
+                   PERFORM 2900-WRITE-AUDIT-RECORD
+           END-READ
+
+           IF NOT DUPLICATE-KEY-FOUND
+               MOVE WS-INQUIRY-KEY TO LM-LOAN-NUMBER
+               DISPLAY "ENTER PRINCIPAL: "
+               ACCEPT LM-PRINCIPAL
+               DISPLAY "ENTER RATE: "
+               ACCEPT LM-RATE
+               DISPLAY "ENTER TIME-YEARS: "
+               ACCEPT LM-TIME-YEARS
+               DISPLAY "ENTER COMPOUNDING FREQ (0-4): "
+               ACCEPT LM-COMPOUNDING-FREQ
+
+               PERFORM 2050-VALIDATE-LOAN
+
+               IF LOAN-IS-VALID
+                   SET LM-STATUS-ACTIVE TO TRUE
+
+                   WRITE LOAN-MASTER-RECORD
+                       INVALID KEY
+                           DISPLAY "ADD FAILED - STATUS="
+                               WS-MASTER-FILE-STATUS
+                           ADD 1 TO WS-REJECT-COUNT
+                           MOVE "WRITE FAILED" TO WS-REJECT-REASON
+                           MOVE "REJECTED" TO WS-AUDIT-STATUS
+                           PERFORM 2900-WRITE-AUDIT-RECORD
+                       NOT INVALID KEY
+                           ADD 1 TO WS-ADD-COUNT
+                           MOVE "COMPLETE" TO WS-AUDIT-STATUS
+                           PERFORM 2900-WRITE-AUDIT-RECORD
+                   END-WRITE
+               ELSE
+                   DISPLAY "ADD REJECTED - " WS-REJECT-REASON
+                   ADD 1 TO WS-REJECT-COUNT
+                   MOVE "REJECTED" TO WS-AUDIT-STATUS
+                   PERFORM 2900-WRITE-AUDIT-RECORD
+               END-IF
+           END-IF.
+
+       2200-CHANGE-LOAN.
+           MOVE "CHANGE" TO WS-LAST-TRANSACTION
+           DISPLAY "ENTER LOAN NUMBER: "
+           ACCEPT WS-INQUIRY-KEY
+           MOVE WS-INQUIRY-KEY TO LM-LOAN-NUMBER
+
+           READ LOAN-MASTER-FILE
+               KEY IS LM-LOAN-NUMBER
+               INVALID KEY
+                   DISPLAY "LOAN NOT ON FILE"
+                   ADD 1 TO WS-REJECT-COUNT
+                   MOVE "LOAN NOT ON FILE" TO WS-REJECT-REASON
+                   MOVE "REJECTED" TO WS-AUDIT-STATUS
+                   PERFORM 2900-WRITE-AUDIT-RECORD
+               NOT INVALID KEY
+                   DISPLAY "ENTER PRINCIPAL: "
+                   ACCEPT LM-PRINCIPAL
+                   DISPLAY "ENTER RATE: "
+                   ACCEPT LM-RATE
+                   DISPLAY "ENTER TIME-YEARS: "
+                   ACCEPT LM-TIME-YEARS
+                   DISPLAY "ENTER COMPOUNDING FREQ (0-4): "
+                   ACCEPT LM-COMPOUNDING-FREQ
+
+                   PERFORM 2050-VALIDATE-LOAN
+
+                   IF LOAN-IS-VALID
+                       REWRITE LOAN-MASTER-RECORD
+                           INVALID KEY
+                               DISPLAY "CHANGE FAILED - STATUS="
+                                   WS-MASTER-FILE-STATUS
+                               ADD 1 TO WS-REJECT-COUNT
+                               MOVE "REWRITE FAILED" TO WS-REJECT-REASON
+                               MOVE "REJECTED" TO WS-AUDIT-STATUS
+                               PERFORM 2900-WRITE-AUDIT-RECORD
+                           NOT INVALID KEY
+                               ADD 1 TO WS-CHANGE-COUNT
+                               MOVE "COMPLETE" TO WS-AUDIT-STATUS
+                               PERFORM 2900-WRITE-AUDIT-RECORD
+                       END-REWRITE
+                   ELSE
+                       DISPLAY "CHANGE REJECTED - " WS-REJECT-REASON
+                       ADD 1 TO WS-REJECT-COUNT
+                       MOVE "REJECTED" TO WS-AUDIT-STATUS
+                       PERFORM 2900-WRITE-AUDIT-RECORD
+                   END-IF
+           END-READ.
+
+       2300-DELETE-LOAN.
+           MOVE "DELETE" TO WS-LAST-TRANSACTION
+           DISPLAY "ENTER LOAN NUMBER: "
+           ACCEPT WS-INQUIRY-KEY
+           MOVE WS-INQUIRY-KEY TO LM-LOAN-NUMBER
+
+           READ LOAN-MASTER-FILE
+               KEY IS LM-LOAN-NUMBER
+               INVALID KEY
+                   DISPLAY "LOAN NOT ON FILE"
+                   ADD 1 TO WS-REJECT-COUNT
+                   MOVE "LOAN NOT ON FILE" TO WS-REJECT-REASON
+                   MOVE "REJECTED" TO WS-AUDIT-STATUS
+                   PERFORM 2900-WRITE-AUDIT-RECORD
+               NOT INVALID KEY
+                   SET LM-STATUS-CLOSED TO TRUE
+                   REWRITE LOAN-MASTER-RECORD
+                       INVALID KEY
+                           DISPLAY "DELETE FAILED - STATUS="
+                               WS-MASTER-FILE-STATUS
+                           ADD 1 TO WS-REJECT-COUNT
+                           MOVE "REWRITE FAILED" TO WS-REJECT-REASON
+                           MOVE "REJECTED" TO WS-AUDIT-STATUS
+                           PERFORM 2900-WRITE-AUDIT-RECORD
+                       NOT INVALID KEY
+                           ADD 1 TO WS-DELETE-COUNT
+                           MOVE "COMPLETE" TO WS-AUDIT-STATUS
+                           PERFORM 2900-WRITE-AUDIT-RECORD
+                   END-REWRITE
+           END-READ.
+
+       2400-INQUIRE-LOAN.
+           MOVE "INQUIRE" TO WS-LAST-TRANSACTION
+           DISPLAY "ENTER LOAN NUMBER: "
+           ACCEPT WS-INQUIRY-KEY
+           MOVE WS-INQUIRY-KEY TO LM-LOAN-NUMBER
+
+           READ LOAN-MASTER-FILE
+               KEY IS LM-LOAN-NUMBER
+               INVALID KEY
+                   DISPLAY "LOAN NOT ON FILE"
+                   ADD 1 TO WS-REJECT-COUNT
+               NOT INVALID KEY
+                   DISPLAY "LOAN NUMBER   = " LM-LOAN-NUMBER
+                   DISPLAY "PRINCIPAL     = " LM-PRINCIPAL
+                   DISPLAY "RATE          = " LM-RATE
+                   DISPLAY "TIME-YEARS    = " LM-TIME-YEARS
+                   DISPLAY "COMPOUND FREQ = " LM-COMPOUNDING-FREQ
+                   DISPLAY "STATUS        = " LM-RECORD-STATUS
+                   ADD 1 TO WS-INQUIRY-COUNT
+           END-READ.
+
+       2900-WRITE-AUDIT-RECORD.
+           MOVE "LOANMAINT"          TO AL-PROGRAM-NAME
+           MOVE PC-RUN-DATE TO AL-RUN-DATE
+           ACCEPT AL-RUN-TIME FROM TIME
+
+           MOVE SPACES TO AL-INPUT-DESCRIPTION
+           STRING "TRAN=" WS-LAST-TRANSACTION " LOAN=" LM-LOAN-NUMBER
+               DELIMITED BY SIZE INTO AL-INPUT-DESCRIPTION
+
+           MOVE SPACES TO AL-OUTPUT-DESCRIPTION
+           IF WS-AUDIT-STATUS = "COMPLETE"
+               STRING "PRINCIPAL=" LM-PRINCIPAL " RATE=" LM-RATE
+                   DELIMITED BY SIZE INTO AL-OUTPUT-DESCRIPTION
+           ELSE
+               STRING "REASON=" WS-REJECT-REASON
+                   DELIMITED BY SIZE INTO AL-OUTPUT-DESCRIPTION
+           END-IF
+
+           MOVE WS-AUDIT-STATUS TO AL-COMPLETION-STATUS
+
+           CALL "AUDITLOG" USING AUDIT-LOG-RECORD.
+
+       3000-FINALIZE.
+           CLOSE LOAN-MASTER-FILE
+           DISPLAY "ADDS=" WS-ADD-COUNT
+           DISPLAY "CHANGES=" WS-CHANGE-COUNT
+           DISPLAY "DELETES=" WS-DELETE-COUNT
+           DISPLAY "INQUIRIES=" WS-INQUIRY-COUNT
+           DISPLAY "REJECTS=" WS-REJECT-COUNT.
